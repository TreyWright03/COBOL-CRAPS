@@ -1,13 +1,41 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ROLL.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT dice-script-file ASSIGN TO "dicescript.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS script-status.
+           SELECT dice-seed-file ASSIGN TO "diceseed.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS seed-status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD dice-script-file.
+       01 dice-script-record.
+           02 script-die1       PIC 9.
+           02 FILLER            PIC X VALUE SPACE.
+           02 script-die2       PIC 9.
+
+       FD dice-seed-file.
+       01 dice-seed-record.
+           02 seed-value        PIC 9(9).
+
        WORKING-STORAGE SECTION.
        01 UNIX-TIME     PIC 9(10).
        01 RANDOM-NUMBER1 PIC 9(9).
        01 RANDOM-NUMBER2 PIC 9(9).
        01 RANDOM-INITIALIZED PIC X VALUE "N".
 
+       01 script-status      PIC 99.
+       01 seed-status        PIC 99.
+       01 scriptMode         PIC X VALUE "N".
+       01 scriptDone         PIC X VALUE "N".
+
        01 diceTotal        PIC 99.
 
        01 DIE1-L1        PIC X(9).
@@ -21,7 +49,7 @@
        01 DIE2-L3        PIC X(9).
        01 DIE2-L4        PIC X(9).
        01 DIE2-L5        PIC X(9).
-       
+
        LINKAGE SECTION.
        01 DIE-ROLL1      PIC 9.
        01 DIE-ROLL2      PIC 9.
@@ -40,23 +68,54 @@
            05 LINE 5 COLUMN 53 PIC X(9) USING DIE2-L3.
            05 LINE 6 COLUMN 53 PIC X(9) USING DIE2-L4.
            05 LINE 7 COLUMN 53 PIC X(9) USING DIE2-L5.
-       
+
        PROCEDURE DIVISION USING DIE-ROLL1 DIE-ROLL2.
-       
-                  IF RANDOM-INITIALIZED = "N" 
+
+                  IF RANDOM-INITIALIZED = "N"
                       MOVE "Y" TO RANDOM-INITIALIZED
-                      CALL "time" USING BY REFERENCE UNIX-TIME
-                      CALL "srand" USING UNIX-TIME.
-       CALL "rand" RETURNING RANDOM-NUMBER1.
-       CALL "rand" RETURNING RANDOM-NUMBER2.
+                      OPEN INPUT dice-script-file
+                      IF script-status = "00"
+                          MOVE "Y" TO scriptMode
+                      ELSE
+                          MOVE "N" TO scriptMode
+                      END-IF
+                      OPEN INPUT dice-seed-file
+                      IF seed-status = "00"
+                          READ dice-seed-file
+                              AT END
+                                  CALL "time" USING
+                                      BY REFERENCE UNIX-TIME
+                                  CALL "srand" USING UNIX-TIME
+                              NOT AT END
+                                  CALL "srand" USING seed-value
+                          END-READ
+                          CLOSE dice-seed-file
+                      ELSE
+                          CALL "time" USING BY REFERENCE UNIX-TIME
+                          CALL "srand" USING UNIX-TIME
+                      END-IF.
+
+           IF scriptMode = "Y" AND scriptDone = "N"
+               READ dice-script-file
+                   AT END
+                       MOVE "Y" TO scriptDone
+                       CLOSE dice-script-file
+                   NOT AT END
+                       MOVE script-die1 TO DIE-ROLL1
+                       MOVE script-die2 TO DIE-ROLL2
+               END-READ
+           END-IF.
 
-       
-       COMPUTE DIE-ROLL1 = FUNCTION MOD(RANDOM-NUMBER1, 6) + 1.
-       COMPUTE DIE-ROLL2 = FUNCTION MOD(RANDOM-NUMBER2, 6) + 1.
+           IF scriptMode = "N" OR scriptDone = "Y"
+               CALL "rand" RETURNING RANDOM-NUMBER1
+               CALL "rand" RETURNING RANDOM-NUMBER2
+               COMPUTE DIE-ROLL1 = FUNCTION MOD(RANDOM-NUMBER1, 6) + 1
+               COMPUTE DIE-ROLL2 = FUNCTION MOD(RANDOM-NUMBER2, 6) + 1
+           END-IF.
 
-       PERFORM ROLL-DICE.   
+       PERFORM ROLL-DICE.
        DISPLAY DICE-BOARD.
-       
+
        ROLL-DICE.
            EVALUATE DIE-ROLL1
                WHEN 1
@@ -98,7 +157,7 @@
                WHEN OTHER
                    DISPLAY "Invalid roll"
            END-EVALUATE.
-       
+
            EVALUATE DIE-ROLL2
                WHEN 1
                    MOVE "+-------+" TO DIE2-L1
