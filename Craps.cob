@@ -5,18 +5,124 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT highscore-file ASSIGN TO "highscore.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS high-key
+               ALTERNATE RECORD KEY IS high-name WITH DUPLICATES
+               FILE STATUS IS FILE-STATUS.
+           SELECT highseq-file ASSIGN TO "highseq.dat"
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
-               FILE STATUS IS FILE-STATUS.
-       
+               FILE STATUS IS highseq-status.
+           SELECT checkpoint-file ASSIGN TO "checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS checkpoint-status.
+           SELECT ledger-file ASSIGN TO "ledger.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS ledger-status.
+           SELECT batch-script-file ASSIGN TO "batchscript.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS batch-status.
+           SELECT account-file ASSIGN TO "account.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS acct-name
+               FILE STATUS IS account-status.
+
        DATA DIVISION.
        FILE SECTION.
        FD highscore-file.
        01 highscore-file-out.
-           02 high-name PIC XXX.
-           02 high-score PIC 99999.
+           02 high-key.
+               03 high-name PIC XXX.
+               03 high-seq  PIC 9(5).
+           02 high-score   PIC 99999.
+           02 high-date    PIC 9(8).
+           02 high-rolls   PIC 99.
+           02 high-bet-mix PIC X(7).
+
+       FD highseq-file.
+       01 highseq-record.
+           02 highseq-next PIC 9(5).
+
+       FD checkpoint-file.
+       01 checkpoint-record.
+           02 ckp-user-name        PIC XXX.
+           02 ckp-bal               PIC 99999.
+           02 ckp-point             PIC 99.
+           02 ckp-passLineBet       PIC X.
+           02 ckp-DontpassLineBet   PIC X.
+           02 ckp-Comebet           PIC X.
+           02 ckp-Dontcomebet       PIC X.
+           02 ckp-rollAgainCounter  PIC 99.
+           02 ckp-bAmou             PIC 999.
+           02 ckp-cbAmTot           PIC 999.
+           02 ckp-dcbAmTot          PIC 99999.
+           02 ckp-sessionRolls      PIC 99.
+           02 ckp-minB              PIC 99.
+           02 ckp-maxB              PIC 999.
+           02 ckp-oddsAmou          PIC 999.
+           02 ckp-dcOddsAmou        PIC 999.
+           02 ckp-placeBet4         PIC 999.
+           02 ckp-placeBet5         PIC 999.
+           02 ckp-placeBet6         PIC 999.
+           02 ckp-placeBet8         PIC 999.
+           02 ckp-placeBet9         PIC 999.
+           02 ckp-placeBet10        PIC 999.
+           02 ckp-hardBet4          PIC 999.
+           02 ckp-hardBet6          PIC 999.
+           02 ckp-hardBet8          PIC 999.
+           02 ckp-hardBet10         PIC 999.
+           02 ckp-fieldBetAmt       PIC 999.
+           02 ckp-anyCrapsAmt       PIC 999.
+           02 ckp-anySevenAmt       PIC 999.
+           02 ckp-hornAmt           PIC 999.
+
+       FD ledger-file.
+       01 ledger-record.
+           02 ledger-user-name PIC XXX.
+           02 FILLER           PIC X VALUE SPACE.
+           02 ledger-bet-type  PIC X(10).
+           02 FILLER           PIC X VALUE SPACE.
+           02 ledger-amount    PIC 99999.
+           02 FILLER           PIC X VALUE SPACE.
+           02 ledger-outcome   PIC X(4).
+           02 FILLER           PIC X VALUE SPACE.
+           02 ledger-balance   PIC 99999.
+
+       FD batch-script-file.
+       01 batch-script-record.
+           02 batch-script-value PIC 9(5).
+
+       FD account-file.
+       01 account-record.
+           02 acct-name PIC XXX.
+           02 acct-bal  PIC 99999.
+
        WORKING-STORAGE SECTION.
 
+       01 highseq-status    PIC 99.
+       01 nextHighSeq       PIC 9(5) VALUE 1.
+
+       01 ledger-status     PIC 99.
+       01 ledgerBetType     PIC X(10).
+       01 ledgerAmount      PIC 99999.
+       01 ledgerOutcome     PIC X(4).
+
+       01 checkpoint-status PIC 99.
+       01 resumedSession    PIC X VALUE 'N'.
+       01 checkpointFound   PIC X VALUE 'N'.
+       01 resumeChoice      PIC X VALUE 'N'.
+
+       01 batch-status      PIC 99.
+       01 batchMode         PIC X VALUE 'N'.
+       01 batchValue        PIC 9(5) VALUE 0.
+       01 account-status    PIC 99.
+       01 startBal          PIC 99999 VALUE 0.
+
        01 file-status      pic 99.
 
        01 USER-CHOICE      PIC 999.
@@ -31,9 +137,12 @@
        01 PLAY-AGAIN       PIC X VALUE 'Y'.
 
        01 doub             PIC 9 VALUE 2.
+       01 payMultNum       PIC 9(2) VALUE 1.
+       01 payMultDen       PIC 9(2) VALUE 1.
        01 win              PIC X VALUE 'N'.
        01 rollAgain        PIC X VALUE 'Y'.
        01 rollAgainCounter PIC 99 VALUE 1.
+       01 rollsPlayed      PIC 99 VALUE 0.
        01 passLineBet      PIC X VALUE 'N'.
        01 DontpassLineBet  PIC X VALUE 'N'.
        01 Comebet          PIC X VALUE 'N'.
@@ -41,6 +150,28 @@
        01 validBet         PIC X VALUE 'N'.
        01 pointCheck       PIC X VALUE 'N'.
        01 bAmou            PIC 999.
+       01 oddsAmou         PIC 999 VALUE 0.
+       01 dcOddsAmou       PIC 999 VALUE 0.
+       01 oddsBetAmt       PIC 999 VALUE 0.
+       01 placeNum         PIC 99 VALUE 0.
+       01 fieldBetAmt      PIC 999 VALUE 0.
+       01 hardNum          PIC 99 VALUE 0.
+       01 hardBet4         PIC 999 VALUE 0.
+       01 hardBet6         PIC 999 VALUE 0.
+       01 hardBet8         PIC 999 VALUE 0.
+       01 hardBet10        PIC 999 VALUE 0.
+       01 propChoice       PIC 9 VALUE 0.
+       01 anyCrapsAmt      PIC 999 VALUE 0.
+       01 anySevenAmt      PIC 999 VALUE 0.
+       01 hornAmt          PIC 999 VALUE 0.
+       01 rebuyChoice      PIC X VALUE 'N'.
+       01 rebuyAmt         PIC 99999 VALUE 0.
+       01 placeBet4        PIC 999 VALUE 0.
+       01 placeBet5        PIC 999 VALUE 0.
+       01 placeBet6        PIC 999 VALUE 0.
+       01 placeBet8        PIC 999 VALUE 0.
+       01 placeBet9        PIC 999 VALUE 0.
+       01 placeBet10       PIC 999 VALUE 0.
        01 cbAm             PIC 999.
        01 cbAmTot          PIC 999.
        01 dcbAm            PIC 999.
@@ -48,10 +179,84 @@
        01 bal              PIC 99999 VALUE 500.
        01 maxB             PIC 999 VALUE 200.
        01 minB             PIC 99 VALUE 10.
+       01 sessionRolls     PIC 99 VALUE 10.
+       01 configDone       PIC X VALUE 'N'.
+       01 lineStake        PIC 999 VALUE 0.
+       01 sumRollsWon      PIC 99 VALUE 0.
+       01 sumRollsLost     PIC 99 VALUE 0.
+       01 sumNetLine       PIC S9(6) VALUE 0.
+       01 sumNetComeDC     PIC S9(6) VALUE 0.
+       01 sumNetPlace      PIC S9(6) VALUE 0.
+       01 sumNetField      PIC S9(6) VALUE 0.
+       01 sumNetHard       PIC S9(6) VALUE 0.
+       01 sumNetProp       PIC S9(6) VALUE 0.
+       01 usedLine         PIC X VALUE 'N'.
+       01 usedCome         PIC X VALUE 'N'.
+       01 usedOdds         PIC X VALUE 'N'.
+       01 usedPlace        PIC X VALUE 'N'.
+       01 usedField        PIC X VALUE 'N'.
+       01 usedHard         PIC X VALUE 'N'.
+       01 usedProp         PIC X VALUE 'N'.
+       01 sessionDate      PIC 9(8) VALUE 0.
+       01 betMix           PIC X(7) VALUE SPACES.
+       01 betMixPtr        PIC 9(4) VALUE 1.
+
+       01 QUITTOMENU       PIC 9.
+
+       01 tableTier        PIC 9 VALUE 0.
+
+       01 multiplayerMode  PIC X VALUE 'N'.
+       01 numPlayers       PIC 9 VALUE 1.
+       01 curPlayer        PIC 9 VALUE 1.
+       01 mpChoice         PIC 9 VALUE 0.
+       01 mpPlayerNum      PIC 9 VALUE 0.
+       01 mpIndex          PIC 9.
+       01 mpAttempts       PIC 9.
+       01 foundActive      PIC X VALUE 'N'.
+       01 allBusted        PIC X VALUE 'N'.
+       01 sevenOutLoss     PIC X VALUE 'N'.
+       01 lineBetActive    PIC X VALUE 'N'.
 
-       01 QUITTOMENU       PIC 9. 
+       01 player-table.
+           05 player-entry OCCURS 4 TIMES INDEXED BY plr-index.
+               10 plr-name           PIC XXX.
+               10 plr-bal             PIC 99999.
+               10 plr-point           PIC 99.
+               10 plr-passLineBet     PIC X.
+               10 plr-DontpassLineBet PIC X.
+               10 plr-Comebet         PIC X.
+               10 plr-Dontcomebet     PIC X.
+               10 plr-active          PIC X.
+               10 plr-rollsPlayed     PIC 99.
+               10 plr-usedLine        PIC X.
+               10 plr-usedCome        PIC X.
+               10 plr-usedOdds        PIC X.
+               10 plr-usedPlace       PIC X.
+               10 plr-usedField       PIC X.
+               10 plr-usedHard        PIC X.
+               10 plr-usedProp        PIC X.
 
        SCREEN SECTION.
+       01 TIER-SCREEN.
+           05 LINE 9 COLUMN 20 VALUE
+               "Select a table: 1=$5  2=$10  3=$25  4=Custom: ".
+           05 LINE 9 COLUMN 69 PIC 9 USING tableTier.
+
+       01 CONFIG-SCREEN.
+           05 LINE 9 COLUMN 20 VALUE "Table minimum bet (e.g. 10): ".
+           05 LINE 9 COLUMN 60 PIC ZZZ USING minB.
+           05 LINE 10 COLUMN 20 VALUE "Table maximum bet (e.g. 200): ".
+           05 LINE 10 COLUMN 60 PIC ZZZ USING maxB.
+           05 LINE 11 COLUMN 20 VALUE "Starting bankroll (e.g. 500): ".
+           05 LINE 11 COLUMN 60 PIC ZZZZZ USING bal.
+           05 LINE 12 COLUMN 20 VALUE "Rolls per session (e.g. 10): ".
+           05 LINE 12 COLUMN 60 PIC ZZ USING sessionRolls.
+
+       01 RESUME-PROMPT.
+           05 LINE 9 COLUMN 20 VALUE
+               "Interrupted session found. Resume? (Y/N): ".
+           05 LINE 9 COLUMN 64 PIC X USING resumeChoice.
+
        01 ENTER-USERNAME.
            05 LINE 9 COLUMN 30 VALUE "Please Enter a 3 Char Username: ".
            05 LINE 9 COLUMN 65 PIC XXX USING user-name.
@@ -74,21 +279,65 @@
        01 INVALID-BALANCE.
            05 LINE 9 COLUMN 30 VALUE "  Insufficent Funds: Press Enter".
 
+       01 REBUY-PROMPT.
+           05 LINE 9 COLUMN 30 VALUE
+               "Below table min. Rebuy? (Y/N): ".
+           05 LINE 9 COLUMN 65 PIC X USING rebuyChoice.
+
+       01 REBUY-AMOUNT.
+           05 LINE 9 COLUMN 30 VALUE "How much would you like to add: ".
+           05 LINE 9 COLUMN 65 PIC ZZZZZ USING rebuyAmt.
+
        01 INVALID-CHOICE.
            05 LINE 9 COLUMN 30 VALUE "      Invalid Choice. Try again.".
 
        01 USER-CHOICE-PBMSG.
-           05 LINE 9 COLUMN 30 VALUE "      Enter 1=Pass 2=Dont Pass: ".
+           05 LINE 9 COLUMN 30 VALUE
+               "1=Pas 2=DP 3=Plc 4=Fld 5=Prop: ".
            05 LINE 9 COLUMN 65 PIC ZZZ USING USER-CHOICE.
+
+       01 USER-PROP-CHOICE.
+           05 LINE 9 COLUMN 30 VALUE
+               "1=AnyCraps 2=AnySeven 3=Horn: ".
+           05 LINE 9 COLUMN 61 PIC 9 USING propChoice.
+
+       01 USER-BET-PROP.
+           05 LINE 9 COLUMN 30 VALUE "How much would you like to bet: ".
+           05 LINE 9 COLUMN 65 PIC ZZZ USING bAmou.
+
+       01 USER-BET-FIELD.
+           05 LINE 9 COLUMN 30 VALUE "How much would you like to bet: ".
+           05 LINE 9 COLUMN 65 PIC ZZZ USING fieldBetAmt.
+
+       01 USER-PLACE-NUM.
+           05 LINE 9 COLUMN 30 VALUE "Place # (4,5,6,8,9,10): ".
+           05 LINE 9 COLUMN 58 PIC 99 USING placeNum.
+
+       01 USER-BET-PLACE.
+           05 LINE 9 COLUMN 30 VALUE "How much would you like to bet: ".
+           05 LINE 9 COLUMN 65 PIC ZZZ USING bAmou.
           
        01 USER-CHOICE-ROLLMSG.
            05 LINE 9 COLUMN 30 VALUE "           Press Enter to Roll: ".
            05 LINE 9 COLUMN 65 PIC ZZZ USING USER-ROLL-CHOICE.
 
        01 USER-CHOICE-CBMSG.
-           05 LINE 9 COLUMN 30 VALUE " 1=Come 2=Dont Come Enter=Roll: ".
+           05 LINE 9 COLUMN 30 VALUE
+               "1=Come 2=DC 3=Odds 4=Hard 5=Prop: ".
            05 LINE 9 COLUMN 65 PIC ZZZ USING USER-CHOICE.
 
+       01 USER-HARD-NUM.
+           05 LINE 9 COLUMN 30 VALUE "Hard # (4,6,8,10): ".
+           05 LINE 9 COLUMN 53 PIC 99 USING hardNum.
+
+       01 USER-BET-HARD.
+           05 LINE 9 COLUMN 30 VALUE "How much would you like to bet: ".
+           05 LINE 9 COLUMN 65 PIC ZZZ USING bAmou.
+
+       01 USER-BET-ODDS.
+           05 LINE 9 COLUMN 30 VALUE "How much odds would you lay: ".
+           05 LINE 9 COLUMN 62 PIC ZZZ USING oddsBetAmt.
+
        01 USER-BET-PASS.
            05 LINE 9 COLUMN 30 VALUE "How much would you like to bet: ".
            05 LINE 9 COLUMN 65 PIC ZZZ USING bAmou.
@@ -210,22 +459,260 @@
            05 LINE 8 COLUMN 30 VALUE "y Again? (Y/N): ".
            05 LINE 8 COLUMN 46 PIC X USING PLAY-AGAIN.
 
-       
+       01 MULTIPLAYER-PROMPT.
+           05 LINE 9 COLUMN 20 VALUE
+               "Number of players at this table (1-4): ".
+           05 LINE 9 COLUMN 62 PIC 9 USING mpChoice.
+
+       01 PLAYER-NAME-PROMPT.
+           05 LINE 9 COLUMN 20 VALUE "Player ".
+           05 LINE 9 COLUMN 27 PIC 9 USING mpPlayerNum.
+           05 LINE 9 COLUMN 29 VALUE " name (3 chars): ".
+           05 LINE 9 COLUMN 46 PIC XXX USING user-name.
+
+       01 SHOOTER-CHANGE.
+           05 LINE 9 COLUMN 20 VALUE "Dice pass to player ".
+           05 LINE 9 COLUMN 41 PIC XXX USING user-name.
+           05 LINE 9 COLUMN 45 VALUE " - press Enter to roll: ".
+           05 LINE 9 COLUMN 70 PIC Z USING QUITTOMENU.
+
+       01 RULES-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 2 COLUMN 20 VALUE "===== RULES AND PAYTABLE =====".
+           05 LINE 4 COLUMN 10 VALUE "Pass/Don't Pass line: pays 1:1.".
+           05 LINE 5 COLUMN 10 VALUE
+               "Free odds: 2:1 on 4/10, 3:2 on 5/9, 6:5 on 6/8.".
+           05 LINE 6 COLUMN 10 VALUE
+               "Place bets: 9:5 on 4/10, 7:5 on 5/9, 7:6 on 6/8.".
+           05 LINE 7 COLUMN 10 VALUE
+               "Field bet: 2:1 on 2 or 12, 1:1 on 3/4/9/10/11.".
+           05 LINE 8 COLUMN 10 VALUE
+               "Hardways: 7:1 on hard 4/10, 9:5 on hard 6/8.".
+           05 LINE 9 COLUMN 10 VALUE
+               "Any Craps: 7:1.  Any Seven: 4:1.".
+           05 LINE 10 COLUMN 10 VALUE
+               "Horn: 30:1 on 2/12, 15:1 on 3/11.".
+           05 LINE 12 COLUMN 10 VALUE
+               "A point of 4,5,6,8,9 or 10 must repeat before a 7".
+           05 LINE 13 COLUMN 10 VALUE
+               "rolls to win pass; the reverse wins don't pass.".
+           05 LINE 15 COLUMN 20 VALUE "Press Enter to go Menu: ".
+           05 LINE 15 COLUMN 44 PIC Z USING QUITTOMENU.
+
+       01 SESSION-SUMMARY.
+           05 BLANK SCREEN.
+           05 LINE 2 COLUMN 20 VALUE "===== SESSION SUMMARY =====".
+           05 LINE 4 COLUMN 10 VALUE "Rolls Won: ".
+           05 LINE 4 COLUMN 22 PIC Z9 USING sumRollsWon.
+           05 LINE 4 COLUMN 35 VALUE "Rolls Lost: ".
+           05 LINE 4 COLUMN 48 PIC Z9 USING sumRollsLost.
+           05 LINE 6 COLUMN 10 VALUE "Line bets net: ".
+           05 LINE 6 COLUMN 30 PIC -ZZZZ9 USING sumNetLine.
+           05 LINE 7 COLUMN 10 VALUE "Come/DontCome net: ".
+           05 LINE 7 COLUMN 30 PIC -ZZZZ9 USING sumNetComeDC.
+           05 LINE 8 COLUMN 10 VALUE "Place bets net: ".
+           05 LINE 8 COLUMN 30 PIC -ZZZZ9 USING sumNetPlace.
+           05 LINE 9 COLUMN 10 VALUE "Field bets net: ".
+           05 LINE 9 COLUMN 30 PIC -ZZZZ9 USING sumNetField.
+           05 LINE 10 COLUMN 10 VALUE "Hardways net: ".
+           05 LINE 10 COLUMN 30 PIC -ZZZZ9 USING sumNetHard.
+           05 LINE 11 COLUMN 10 VALUE "Proposition net: ".
+           05 LINE 11 COLUMN 30 PIC -ZZZZ9 USING sumNetProp.
+           05 LINE 13 COLUMN 10 VALUE "Ending balance: ".
+           05 LINE 13 COLUMN 30 PIC ZZZZ9 USING bal.
+           05 LINE 15 COLUMN 10 VALUE "Press Enter to continue: ".
+           05 LINE 15 COLUMN 36 PIC Z USING QUITTOMENU.
+
+
 
        PROCEDURE DIVISION.
-           PERFORM GAME-LOOP.    
+           PERFORM CHECK-FOR-BATCH.
+           PERFORM CONFIGURE-TABLE.
+           PERFORM CHECK-FOR-CHECKPOINT.
+           PERFORM GAME-LOOP.
+
+       CHECK-FOR-BATCH.
+           OPEN INPUT batch-script-file
+           IF batch-status = "00"
+               MOVE 'Y' TO batchMode
+           ELSE
+               MOVE 'N' TO batchMode
+           END-IF.
+
+       READ-BATCH-VALUE.
+           MOVE 0 TO batchValue
+           READ batch-script-file
+               AT END
+                   MOVE 'N' TO batchMode
+                   CLOSE batch-script-file
+               NOT AT END
+                   MOVE batch-script-value TO batchValue
+           END-READ.
+
+       CHECK-FOR-CHECKPOINT.
+           MOVE 'N' TO checkpointFound
+           OPEN INPUT checkpoint-file
+           IF checkpoint-status = "00"
+               READ checkpoint-file
+                   AT END
+                       MOVE 'N' TO checkpointFound
+                   NOT AT END
+                       MOVE 'Y' TO checkpointFound
+               END-READ
+               CLOSE checkpoint-file
+           END-IF
+           IF checkpointFound = 'Y' AND batchMode = 'N'
+               DISPLAY RESUME-PROMPT
+               ACCEPT RESUME-PROMPT
+               IF resumeChoice = 'Y'
+                   MOVE ckp-user-name       TO user-name
+                   MOVE ckp-bal             TO bal
+                   MOVE ckp-point           TO point
+                   MOVE ckp-passLineBet     TO passLineBet
+                   MOVE ckp-DontpassLineBet TO DontpassLineBet
+                   MOVE ckp-Comebet         TO Comebet
+                   MOVE ckp-Dontcomebet     TO Dontcomebet
+                   MOVE ckp-rollAgainCounter TO rollAgainCounter
+                   MOVE ckp-bAmou           TO bAmou
+                   MOVE ckp-cbAmTot         TO cbAmTot
+                   MOVE ckp-dcbAmTot        TO dcbAmTot
+                   MOVE ckp-sessionRolls    TO sessionRolls
+                   MOVE ckp-minB            TO minB
+                   MOVE ckp-maxB            TO maxB
+                   MOVE ckp-oddsAmou        TO oddsAmou
+                   MOVE ckp-dcOddsAmou      TO dcOddsAmou
+                   MOVE ckp-placeBet4       TO placeBet4
+                   MOVE ckp-placeBet5       TO placeBet5
+                   MOVE ckp-placeBet6       TO placeBet6
+                   MOVE ckp-placeBet8       TO placeBet8
+                   MOVE ckp-placeBet9       TO placeBet9
+                   MOVE ckp-placeBet10      TO placeBet10
+                   MOVE ckp-hardBet4        TO hardBet4
+                   MOVE ckp-hardBet6        TO hardBet6
+                   MOVE ckp-hardBet8        TO hardBet8
+                   MOVE ckp-hardBet10       TO hardBet10
+                   MOVE ckp-fieldBetAmt     TO fieldBetAmt
+                   MOVE ckp-anyCrapsAmt     TO anyCrapsAmt
+                   MOVE ckp-anySevenAmt     TO anySevenAmt
+                   MOVE ckp-hornAmt         TO hornAmt
+                   MOVE 'Y' TO resumedSession
+               END-IF
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE user-name       TO ckp-user-name
+           MOVE bal             TO ckp-bal
+           MOVE point           TO ckp-point
+           MOVE passLineBet     TO ckp-passLineBet
+           MOVE DontpassLineBet TO ckp-DontpassLineBet
+           MOVE Comebet         TO ckp-Comebet
+           MOVE Dontcomebet     TO ckp-Dontcomebet
+           MOVE rollAgainCounter TO ckp-rollAgainCounter
+           MOVE bAmou           TO ckp-bAmou
+           MOVE cbAmTot         TO ckp-cbAmTot
+           MOVE dcbAmTot        TO ckp-dcbAmTot
+           MOVE sessionRolls    TO ckp-sessionRolls
+           MOVE minB            TO ckp-minB
+           MOVE maxB            TO ckp-maxB
+           MOVE oddsAmou        TO ckp-oddsAmou
+           MOVE dcOddsAmou      TO ckp-dcOddsAmou
+           MOVE placeBet4       TO ckp-placeBet4
+           MOVE placeBet5       TO ckp-placeBet5
+           MOVE placeBet6       TO ckp-placeBet6
+           MOVE placeBet8       TO ckp-placeBet8
+           MOVE placeBet9       TO ckp-placeBet9
+           MOVE placeBet10      TO ckp-placeBet10
+           MOVE hardBet4        TO ckp-hardBet4
+           MOVE hardBet6        TO ckp-hardBet6
+           MOVE hardBet8        TO ckp-hardBet8
+           MOVE hardBet10       TO ckp-hardBet10
+           MOVE fieldBetAmt     TO ckp-fieldBetAmt
+           MOVE anyCrapsAmt     TO ckp-anyCrapsAmt
+           MOVE anySevenAmt     TO ckp-anySevenAmt
+           MOVE hornAmt         TO ckp-hornAmt
+           OPEN OUTPUT checkpoint-file
+           WRITE checkpoint-record
+           CLOSE checkpoint-file.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT checkpoint-file
+           CLOSE checkpoint-file.
+
+       WRITE-LEDGER.
+           MOVE user-name     TO ledger-user-name
+           MOVE ledgerBetType TO ledger-bet-type
+           MOVE ledgerAmount  TO ledger-amount
+           MOVE ledgerOutcome TO ledger-outcome
+           MOVE bal           TO ledger-balance
+           OPEN EXTEND ledger-file
+           IF ledger-status = "05" OR ledger-status = "35"
+               CLOSE ledger-file
+               OPEN OUTPUT ledger-file
+               CLOSE ledger-file
+               OPEN EXTEND ledger-file
+           END-IF
+           WRITE ledger-record
+           CLOSE ledger-file.
+
+       CONFIGURE-TABLE.
+           IF batchMode = 'Y'
+               CONTINUE
+           ELSE
+               PERFORM SELECT-TABLE-TIER
+               PERFORM UNTIL configDone = 'Y'
+                   DISPLAY CONFIG-SCREEN
+                   ACCEPT CONFIG-SCREEN
+                   IF minB > 0 AND maxB > minB AND bal > 0
+                   AND sessionRolls > 0
+                       MOVE 'Y' TO configDone
+                   ELSE
+                       DISPLAY INVALID-BET
+                       CALL "C$SLEEP" USING 2
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       SELECT-TABLE-TIER.
+           MOVE 0 TO tableTier
+           PERFORM UNTIL tableTier >= 1 AND tableTier <= 4
+               DISPLAY TIER-SCREEN
+               ACCEPT TIER-SCREEN
+               IF tableTier < 1 OR tableTier > 4
+                   DISPLAY INVALID-CHOICE
+                   CALL "C$SLEEP" USING 2
+               END-IF
+           END-PERFORM.
+           EVALUATE tableTier
+               WHEN 1
+                   MOVE 5   TO minB
+                   MOVE 100 TO maxB
+               WHEN 2
+                   MOVE 10  TO minB
+                   MOVE 200 TO maxB
+               WHEN 3
+                   MOVE 25  TO minB
+                   MOVE 500 TO maxB
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
 
        GAME-MENU.
-           CALL "MENU".
-           DISPLAY USER-MENU-CHOICE-MSG
-           ACCEPT USER-MENU-CHOICE-MSG
-           EVALUATE MENUCHOICE 
+           IF batchMode = 'Y'
+               MOVE 1 TO MENUCHOICE
+           ELSE
+               CALL "MENU"
+               DISPLAY USER-MENU-CHOICE-MSG
+               ACCEPT USER-MENU-CHOICE-MSG
+           END-IF
+           EVALUATE MENUCHOICE
                WHEN 1
                    CONTINUE
                WHEN 2
                    PERFORM LEADERBOARD
                WHEN 3
                    STOP RUN
+               WHEN 4
+                   PERFORM SHOW-RULES
            END-EVALUATE.
 
        LEADERBOARD.
@@ -236,7 +723,15 @@
                WHEN 0
                    PERFORM GAME-MENU
            END-EVALUATE.
-                  
+
+       SHOW-RULES.
+           DISPLAY RULES-SCREEN
+           ACCEPT RULES-SCREEN
+           EVALUATE QUITTOMENU
+               WHEN 0
+                   PERFORM GAME-MENU
+           END-EVALUATE.
+
 
        START-GAME.
            CALL "BOARD".
@@ -245,20 +740,192 @@
            MOVE 'N' TO passLineBet
            MOVE 'N' TO DontpassLineBet
            MOVE 'N' TO Comebet
-           MOVE 'N' TO Dontcomebet.
+           MOVE 'N' TO Dontcomebet
+           MOVE 0 TO oddsAmou
+           MOVE 0 TO dcOddsAmou
+           MOVE 0 TO placeBet4
+           MOVE 0 TO placeBet5
+           MOVE 0 TO placeBet6
+           MOVE 0 TO placeBet8
+           MOVE 0 TO placeBet9
+           MOVE 0 TO placeBet10
+           MOVE 0 TO fieldBetAmt
+           MOVE 0 TO hardBet4
+           MOVE 0 TO hardBet6
+           MOVE 0 TO hardBet8
+           MOVE 0 TO hardBet10
+           MOVE 0 TO anyCrapsAmt
+           MOVE 0 TO anySevenAmt
+           MOVE 0 TO hornAmt.
+
+       SETUP-MULTIPLAYER.
+           IF batchMode = 'Y'
+               MOVE 1 TO numPlayers
+               MOVE 'N' TO multiplayerMode
+               MOVE "BAT" TO user-name
+           ELSE
+               MOVE 0 TO mpChoice
+               PERFORM UNTIL mpChoice >= 1 AND mpChoice <= 4
+                   DISPLAY MULTIPLAYER-PROMPT
+                   ACCEPT MULTIPLAYER-PROMPT
+                   IF mpChoice < 1 OR mpChoice > 4
+                       DISPLAY INVALID-CHOICE
+                       CALL "C$SLEEP" USING 2
+                   END-IF
+               END-PERFORM
+               MOVE mpChoice TO numPlayers
+               IF numPlayers = 1
+                   MOVE 'N' TO multiplayerMode
+                   MOVE "   " TO user-name
+                   DISPLAY ENTER-USERNAME
+                   ACCEPT ENTER-USERNAME
+                   PERFORM LOAD-ACCOUNT
+               ELSE
+                   MOVE 'Y' TO multiplayerMode
+                   MOVE bal TO startBal
+                   PERFORM VARYING mpIndex FROM 1 BY 1
+                       UNTIL mpIndex > numPlayers
+                       MOVE mpIndex TO mpPlayerNum
+                       MOVE "   " TO user-name
+                       DISPLAY PLAYER-NAME-PROMPT
+                       ACCEPT PLAYER-NAME-PROMPT
+                       MOVE startBal TO bal
+                       PERFORM LOAD-ACCOUNT
+                       MOVE user-name TO plr-name(mpIndex)
+                       MOVE bal       TO plr-bal(mpIndex)
+                       MOVE 0         TO plr-point(mpIndex)
+                       MOVE 'N'       TO plr-passLineBet(mpIndex)
+                       MOVE 'N'       TO plr-DontpassLineBet(mpIndex)
+                       MOVE 'N'       TO plr-Comebet(mpIndex)
+                       MOVE 'N'       TO plr-Dontcomebet(mpIndex)
+                       MOVE 'Y'       TO plr-active(mpIndex)
+                       MOVE 0         TO plr-rollsPlayed(mpIndex)
+                       MOVE 'N'       TO plr-usedLine(mpIndex)
+                       MOVE 'N'       TO plr-usedCome(mpIndex)
+                       MOVE 'N'       TO plr-usedOdds(mpIndex)
+                       MOVE 'N'       TO plr-usedPlace(mpIndex)
+                       MOVE 'N'       TO plr-usedField(mpIndex)
+                       MOVE 'N'       TO plr-usedHard(mpIndex)
+                       MOVE 'N'       TO plr-usedProp(mpIndex)
+                   END-PERFORM
+                   MOVE 1 TO curPlayer
+                   PERFORM LOAD-PLAYER-STATE
+               END-IF
+           END-IF.
+
+       LOAD-PLAYER-STATE.
+           MOVE plr-name(curPlayer)            TO user-name
+           MOVE plr-bal(curPlayer)             TO bal
+           MOVE plr-point(curPlayer)           TO point
+           MOVE plr-passLineBet(curPlayer)     TO passLineBet
+           MOVE plr-DontpassLineBet(curPlayer) TO DontpassLineBet
+           MOVE plr-Comebet(curPlayer)         TO Comebet
+           MOVE plr-Dontcomebet(curPlayer)     TO Dontcomebet
+           MOVE plr-rollsPlayed(curPlayer)     TO rollsPlayed
+           MOVE plr-usedLine(curPlayer)        TO usedLine
+           MOVE plr-usedCome(curPlayer)        TO usedCome
+           MOVE plr-usedOdds(curPlayer)        TO usedOdds
+           MOVE plr-usedPlace(curPlayer)       TO usedPlace
+           MOVE plr-usedField(curPlayer)       TO usedField
+           MOVE plr-usedHard(curPlayer)        TO usedHard
+           MOVE plr-usedProp(curPlayer)        TO usedProp.
+
+       SAVE-PLAYER-STATE.
+           MOVE bal             TO plr-bal(curPlayer)
+           MOVE point           TO plr-point(curPlayer)
+           MOVE passLineBet     TO plr-passLineBet(curPlayer)
+           MOVE DontpassLineBet TO plr-DontpassLineBet(curPlayer)
+           MOVE Comebet         TO plr-Comebet(curPlayer)
+           MOVE Dontcomebet     TO plr-Dontcomebet(curPlayer)
+           MOVE rollsPlayed     TO plr-rollsPlayed(curPlayer)
+           MOVE usedLine        TO plr-usedLine(curPlayer)
+           MOVE usedCome        TO plr-usedCome(curPlayer)
+           MOVE usedOdds        TO plr-usedOdds(curPlayer)
+           MOVE usedPlace       TO plr-usedPlace(curPlayer)
+           MOVE usedField       TO plr-usedField(curPlayer)
+           MOVE usedHard        TO plr-usedHard(curPlayer)
+           MOVE usedProp        TO plr-usedProp(curPlayer).
+
+       NEXT-ACTIVE-PLAYER.
+           MOVE 0 TO mpAttempts
+           MOVE 'N' TO foundActive
+           PERFORM UNTIL mpAttempts >= numPlayers OR foundActive = 'Y'
+               ADD 1 TO mpAttempts
+               ADD 1 TO curPlayer
+               IF curPlayer > numPlayers
+                   MOVE 1 TO curPlayer
+               END-IF
+               IF plr-active(curPlayer) = 'Y'
+                   MOVE 'Y' TO foundActive
+               END-IF
+           END-PERFORM
+           IF foundActive = 'Y'
+               MOVE 'N' TO allBusted
+           ELSE
+               MOVE 'Y' TO allBusted
+           END-IF.
+
+       ADVANCE-TO-NEXT-PLAYER.
+           PERFORM NEXT-ACTIVE-PLAYER
+           IF allBusted = 'N'
+               PERFORM START-GAME
+               PERFORM LOAD-PLAYER-STATE
+               DISPLAY SHOOTER-CHANGE
+               ACCEPT SHOOTER-CHANGE
+           ELSE
+               COMPUTE rollAgainCounter = sessionRolls + 1
+           END-IF.
+
+       ROTATE-SHOOTER.
+           PERFORM SAVE-PLAYER-STATE
+           IF bal <= 0
+               MOVE 'N' TO plr-active(curPlayer)
+           END-IF
+           PERFORM ADVANCE-TO-NEXT-PLAYER.
+
+       LEAVE-TABLE.
+           PERFORM SAVE-PLAYER-STATE
+           MOVE 'N' TO plr-active(curPlayer)
+           PERFORM ADVANCE-TO-NEXT-PLAYER.
 
        GAME-LOOP.
            PERFORM GAME-MENU.
-           PERFORM START-GAME.
-           MOVE "   " TO user-name.
-           DISPLAY ENTER-USERNAME.
-           ACCEPT ENTER-USERNAME.
-           PERFORM UNTIL rollAgainCounter > 10 OR rollAgain = 'N'
+           IF resumedSession = 'Y'
+               MOVE 'N' TO resumedSession
+           ELSE
+               PERFORM START-GAME
+               PERFORM SETUP-MULTIPLAYER
+               MOVE 1 TO rollAgainCounter
+               MOVE 0 TO sumRollsWon
+               MOVE 0 TO sumRollsLost
+               MOVE 0 TO sumNetLine
+               MOVE 0 TO sumNetComeDC
+               MOVE 0 TO sumNetPlace
+               MOVE 0 TO sumNetField
+               MOVE 0 TO sumNetHard
+               MOVE 0 TO sumNetProp
+               MOVE 'N' TO usedLine
+               MOVE 'N' TO usedCome
+               MOVE 'N' TO usedOdds
+               MOVE 'N' TO usedPlace
+               MOVE 'N' TO usedField
+               MOVE 'N' TO usedHard
+               MOVE 'N' TO usedProp
+           END-IF.
+           PERFORM UNTIL rollAgainCounter > sessionRolls
+           OR rollAgain = 'N'
                MOVE 0 TO bAmou
                DISPLAY USER-BALANCE
                DISPLAY ROLL-COUNTER
-               DISPLAY USER-CHOICE-PBMSG
-               ACCEPT USER-CHOICE-PBMSG
+               IF batchMode = 'Y'
+                   PERFORM READ-BATCH-VALUE
+               END-IF
+               IF batchMode = 'Y'
+                   MOVE batchValue TO USER-CHOICE
+               ELSE
+                   DISPLAY USER-CHOICE-PBMSG
+                   ACCEPT USER-CHOICE-PBMSG
+               END-IF
                EVALUATE USER-CHOICE
                    WHEN 1
                        MOVE 'N' TO validBet
@@ -266,7 +933,13 @@
                    WHEN 2
                        MOVE 'N' TO validBet
                        PERFORM DONT-PASS-LINE-BET
+                   WHEN 3
+                       PERFORM PLACE-BET
+                   WHEN 4
+                       PERFORM FIELD-BET
                    WHEN 5
+                       PERFORM PROPS-BET
+                   WHEN 9
                        MOVE 'N' TO rollAgain
                    WHEN OTHER
                        MOVE 0 TO USER-CHOICE
@@ -275,43 +948,115 @@
                        CALL "C$SLEEP" USING 2
                END-EVALUATE
     
-               IF rollAgain NOT = 'N' AND USER-CHOICE = 1 
-               OR USER-CHOICE = 2
-                   DISPLAY USER-CHOICE-ROLLMSG
-                   ACCEPT USER-CHOICE-ROLLMSG
-                   IF USER-CHOICE = 1 OR USER-CHOICE = 2 
-                       IF USER-ROLL-CHOICE = 0  
+               IF rollAgain NOT = 'N' AND (USER-CHOICE = 1
+               OR USER-CHOICE = 2 OR USER-CHOICE = 3
+               OR USER-CHOICE = 4 OR USER-CHOICE = 5)
+                   IF batchMode = 'Y'
+                       PERFORM READ-BATCH-VALUE
+                       MOVE batchValue TO USER-ROLL-CHOICE
+                   ELSE
+                       DISPLAY USER-CHOICE-ROLLMSG
+                       ACCEPT USER-CHOICE-ROLLMSG
+                   END-IF
+                   IF USER-CHOICE = 1 OR USER-CHOICE = 2
+                   OR USER-CHOICE = 3 OR USER-CHOICE = 4
+                   OR USER-CHOICE = 5
+                       IF USER-ROLL-CHOICE = 0
                            PERFORM PLAY-CRAPS
                        END-IF
                    END-IF
                END-IF
     
                IF bal < minB
-                   MOVE 'N' TO rollAgain
+                   IF batchMode = 'Y'
+                       MOVE 'N' TO rollAgain
+                   ELSE
+                       MOVE 'N' TO rebuyChoice
+                       DISPLAY REBUY-PROMPT
+                       ACCEPT REBUY-PROMPT
+                       IF rebuyChoice = 'Y'
+                           PERFORM REBUY
+                       ELSE
+                           IF multiplayerMode = 'Y'
+                               PERFORM LEAVE-TABLE
+                           ELSE
+                               MOVE 'N' TO rollAgain
+                           END-IF
+                       END-IF
+                   END-IF
                END-IF
            END-PERFORM.
-           
 
-           IF rollAgainCounter > 10
-               OPEN EXTEND highscore-file
-               IF file-status not = "00"
-                   DISPLAY "Error opening file, status: " file-status
-                   STOP RUN.
-               
-               PERFORM UPDATE-HIGH
-               CLOSE highscore-file
+           PERFORM CLEAR-CHECKPOINT.
+
+           IF rollAgainCounter > sessionRolls OR rollAgain = 'N'
+               DISPLAY SESSION-SUMMARY
+               ACCEPT SESSION-SUMMARY
+               IF multiplayerMode = 'Y'
+                   PERFORM SAVE-PLAYER-STATE
+                   PERFORM OPEN-HIGHSCORE-FILE
+                   PERFORM VARYING mpIndex FROM 1 BY 1
+                       UNTIL mpIndex > numPlayers
+                       MOVE plr-name(mpIndex) TO user-name
+                       MOVE plr-bal(mpIndex)  TO bal
+                       MOVE plr-rollsPlayed(mpIndex) TO rollAgainCounter
+                       MOVE plr-usedLine(mpIndex)    TO usedLine
+                       MOVE plr-usedCome(mpIndex)    TO usedCome
+                       MOVE plr-usedOdds(mpIndex)    TO usedOdds
+                       MOVE plr-usedPlace(mpIndex)   TO usedPlace
+                       MOVE plr-usedField(mpIndex)   TO usedField
+                       MOVE plr-usedHard(mpIndex)    TO usedHard
+                       MOVE plr-usedProp(mpIndex)    TO usedProp
+                       PERFORM NEXT-HIGH-SEQ
+                       PERFORM UPDATE-HIGH
+                       PERFORM SAVE-ACCOUNT
+                   END-PERFORM
+                   CLOSE highscore-file
+               ELSE
+                   PERFORM OPEN-HIGHSCORE-FILE
+                   PERFORM NEXT-HIGH-SEQ
+                   PERFORM UPDATE-HIGH
+                   CLOSE highscore-file
+                   PERFORM SAVE-ACCOUNT
+               END-IF
                PERFORM GAME-LOOP
-           
+           END-IF.
 
            STOP RUN.
           
 
+       REBUY.
+           MOVE 'N' TO validBet
+           PERFORM UNTIL validBet = 'Y'
+               IF batchMode = 'Y'
+                   PERFORM READ-BATCH-VALUE
+                   MOVE batchValue TO rebuyAmt
+               ELSE
+                   DISPLAY REBUY-AMOUNT
+                   ACCEPT REBUY-AMOUNT
+               END-IF
+               IF rebuyAmt > 0
+                   MOVE 'Y' TO validBet
+                   ADD rebuyAmt TO bal
+                   DISPLAY USER-BALANCE
+               ELSE
+                   DISPLAY INVALID-BET
+                   CALL "C$SLEEP" USING 2
+               END-IF
+           END-PERFORM.
+
        PASS-LINE-BET.
            PERFORM UNTIL validBet = 'Y'
-               DISPLAY USER-BET-PASS
-               ACCEPT USER-BET-PASS
+               IF batchMode = 'Y'
+                   PERFORM READ-BATCH-VALUE
+                   MOVE batchValue TO bAmou
+               ELSE
+                   DISPLAY USER-BET-PASS
+                   ACCEPT USER-BET-PASS
+               END-IF
                IF bAmou <= maxB AND bAmou >= minB AND bAmou <= bal
                    MOVE 'Y' TO validBet
+                   MOVE 'Y' TO usedLine
                    SUBTRACT bAmou FROM bal
                    DISPLAY PLACE-BET-PASS
                    DISPLAY USER-BALANCE
@@ -323,10 +1068,16 @@
 
        DONT-PASS-LINE-BET.
            PERFORM UNTIL validBet = 'Y'
-               DISPLAY USER-BET-DONTPASS
-               ACCEPT USER-BET-DONTPASS
+               IF batchMode = 'Y'
+                   PERFORM READ-BATCH-VALUE
+                   MOVE batchValue TO bAmou
+               ELSE
+                   DISPLAY USER-BET-DONTPASS
+                   ACCEPT USER-BET-DONTPASS
+               END-IF
                IF bAmou <= maxB AND bAmou >= minB AND bAmou <= bal
                    MOVE 'Y' TO validBet
+                   MOVE 'Y' TO usedLine
                    SUBTRACT bAmou FROM bal
                    DISPLAY PLACE-BET-DONTPASS
                    DISPLAY USER-BALANCE
@@ -336,14 +1087,94 @@
                END-IF
            END-PERFORM.
 
+       PLACE-BET.
+           MOVE 'N' TO validBet
+           PERFORM UNTIL validBet = 'Y'
+               IF batchMode = 'Y'
+                   PERFORM READ-BATCH-VALUE
+                   MOVE batchValue TO placeNum
+               ELSE
+                   DISPLAY USER-PLACE-NUM
+                   ACCEPT USER-PLACE-NUM
+               END-IF
+               IF placeNum = 4 OR placeNum = 5 OR placeNum = 6
+               OR placeNum = 8 OR placeNum = 9 OR placeNum = 10
+                   MOVE 'Y' TO validBet
+               ELSE
+                   DISPLAY INVALID-CHOICE
+                   CALL "C$SLEEP" USING 2
+               END-IF
+           END-PERFORM
+           MOVE 'N' TO validBet
+           PERFORM UNTIL validBet = 'Y'
+               IF batchMode = 'Y'
+                   PERFORM READ-BATCH-VALUE
+                   MOVE batchValue TO bAmou
+               ELSE
+                   DISPLAY USER-BET-PLACE
+                   ACCEPT USER-BET-PLACE
+               END-IF
+               IF bAmou <= maxB AND bAmou >= minB AND bAmou <= bal
+                   MOVE 'Y' TO validBet
+                   MOVE 'Y' TO usedPlace
+                   SUBTRACT bAmou FROM bal
+                   EVALUATE placeNum
+                       WHEN 4
+                           ADD bAmou TO placeBet4
+                       WHEN 5
+                           ADD bAmou TO placeBet5
+                       WHEN 6
+                           ADD bAmou TO placeBet6
+                       WHEN 8
+                           ADD bAmou TO placeBet8
+                       WHEN 9
+                           ADD bAmou TO placeBet9
+                       WHEN 10
+                           ADD bAmou TO placeBet10
+                   END-EVALUATE
+                   DISPLAY USER-BALANCE
+               ELSE
+                   DISPLAY INVALID-BET
+                   CALL "C$SLEEP" USING 2
+               END-IF
+           END-PERFORM.
+
+       FIELD-BET.
+           MOVE 'N' TO validBet
+           PERFORM UNTIL validBet = 'Y'
+               IF batchMode = 'Y'
+                   PERFORM READ-BATCH-VALUE
+                   MOVE batchValue TO fieldBetAmt
+               ELSE
+                   DISPLAY USER-BET-FIELD
+                   ACCEPT USER-BET-FIELD
+               END-IF
+               IF fieldBetAmt <= maxB AND fieldBetAmt >= minB
+               AND fieldBetAmt <= bal
+                   MOVE 'Y' TO validBet
+                   MOVE 'Y' TO usedField
+                   SUBTRACT fieldBetAmt FROM bal
+                   DISPLAY USER-BALANCE
+               ELSE
+                   DISPLAY INVALID-BET
+                   CALL "C$SLEEP" USING 2
+               END-IF
+           END-PERFORM.
+
        COME-BET.
            MOVE 'Y' TO Comebet
            DISPLAY USER-BALANCE
            PERFORM UNTIL validBet = 'Y'
-               DISPLAY USER-BET-COME
-               ACCEPT USER-BET-COME
+               IF batchMode = 'Y'
+                   PERFORM READ-BATCH-VALUE
+                   MOVE batchValue TO cbAm
+               ELSE
+                   DISPLAY USER-BET-COME
+                   ACCEPT USER-BET-COME
+               END-IF
                IF cbAm <= maxB AND cbAm >= minB AND cbAm <= bal THEN
                  MOVE 'Y' TO validBet
+                 MOVE 'Y' TO usedCome
                  SUBTRACT cbAm FROM bal
                  ADD cbAm to cbAmTot
                  DISPLAY PLACE-BET-COME
@@ -353,14 +1184,140 @@
                  CALL "C$SLEEP" USING 2
            END-PERFORM.
 
+       ODDS-BET.
+           MOVE 'N' TO validBet
+           PERFORM UNTIL validBet = 'Y'
+               IF batchMode = 'Y'
+                   PERFORM READ-BATCH-VALUE
+                   MOVE batchValue TO oddsBetAmt
+               ELSE
+                   DISPLAY USER-BET-ODDS
+                   ACCEPT USER-BET-ODDS
+               END-IF
+               IF oddsBetAmt <= maxB AND oddsBetAmt <= bal
+                   MOVE 'Y' TO validBet
+                   MOVE 'Y' TO usedOdds
+                   SUBTRACT oddsBetAmt FROM bal
+                   IF passLineBet = 'Y'
+                       ADD oddsBetAmt TO oddsAmou
+                   END-IF
+                   IF DontpassLineBet = 'Y'
+                       ADD oddsBetAmt TO dcOddsAmou
+                   END-IF
+                   DISPLAY USER-BALANCE
+               ELSE
+                   DISPLAY INVALID-BET
+                   CALL "C$SLEEP" USING 2
+               END-IF
+           END-PERFORM.
+
+       HARDWAYS-BET.
+           MOVE 'N' TO validBet
+           PERFORM UNTIL validBet = 'Y'
+               IF batchMode = 'Y'
+                   PERFORM READ-BATCH-VALUE
+                   MOVE batchValue TO hardNum
+               ELSE
+                   DISPLAY USER-HARD-NUM
+                   ACCEPT USER-HARD-NUM
+               END-IF
+               IF hardNum = 4 OR hardNum = 6 OR hardNum = 8
+               OR hardNum = 10
+                   MOVE 'Y' TO validBet
+               ELSE
+                   DISPLAY INVALID-CHOICE
+                   CALL "C$SLEEP" USING 2
+               END-IF
+           END-PERFORM
+           MOVE 'N' TO validBet
+           PERFORM UNTIL validBet = 'Y'
+               IF batchMode = 'Y'
+                   PERFORM READ-BATCH-VALUE
+                   MOVE batchValue TO bAmou
+               ELSE
+                   DISPLAY USER-BET-HARD
+                   ACCEPT USER-BET-HARD
+               END-IF
+               IF bAmou <= maxB AND bAmou >= minB AND bAmou <= bal
+                   MOVE 'Y' TO validBet
+                   MOVE 'Y' TO usedHard
+                   SUBTRACT bAmou FROM bal
+                   EVALUATE hardNum
+                       WHEN 4
+                           ADD bAmou TO hardBet4
+                       WHEN 6
+                           ADD bAmou TO hardBet6
+                       WHEN 8
+                           ADD bAmou TO hardBet8
+                       WHEN 10
+                           ADD bAmou TO hardBet10
+                   END-EVALUATE
+                   DISPLAY USER-BALANCE
+               ELSE
+                   DISPLAY INVALID-BET
+                   CALL "C$SLEEP" USING 2
+               END-IF
+           END-PERFORM.
+
+       PROPS-BET.
+           MOVE 'N' TO validBet
+           PERFORM UNTIL validBet = 'Y'
+               IF batchMode = 'Y'
+                   PERFORM READ-BATCH-VALUE
+                   MOVE batchValue TO propChoice
+               ELSE
+                   DISPLAY USER-PROP-CHOICE
+                   ACCEPT USER-PROP-CHOICE
+               END-IF
+               IF propChoice = 1 OR propChoice = 2 OR propChoice = 3
+                   MOVE 'Y' TO validBet
+               ELSE
+                   DISPLAY INVALID-CHOICE
+                   CALL "C$SLEEP" USING 2
+               END-IF
+           END-PERFORM
+           MOVE 'N' TO validBet
+           PERFORM UNTIL validBet = 'Y'
+               IF batchMode = 'Y'
+                   PERFORM READ-BATCH-VALUE
+                   MOVE batchValue TO bAmou
+               ELSE
+                   DISPLAY USER-BET-PROP
+                   ACCEPT USER-BET-PROP
+               END-IF
+               IF bAmou <= maxB AND bAmou >= minB AND bAmou <= bal
+                   MOVE 'Y' TO validBet
+                   MOVE 'Y' TO usedProp
+                   SUBTRACT bAmou FROM bal
+                   EVALUATE propChoice
+                       WHEN 1
+                           ADD bAmou TO anyCrapsAmt
+                       WHEN 2
+                           ADD bAmou TO anySevenAmt
+                       WHEN 3
+                           ADD bAmou TO hornAmt
+                   END-EVALUATE
+                   DISPLAY USER-BALANCE
+               ELSE
+                   DISPLAY INVALID-BET
+                   CALL "C$SLEEP" USING 2
+               END-IF
+           END-PERFORM.
+
        DONT-COME-BET.
            MOVE 'Y' TO Dontcomebet
            DISPLAY USER-BALANCE
            PERFORM UNTIL validBet = 'Y'
-               DISPLAY USER-BET-DONTCOME
-               ACCEPT USER-BET-DONTCOME
+               IF batchMode = 'Y'
+                   PERFORM READ-BATCH-VALUE
+                   MOVE batchValue TO dcbAm
+               ELSE
+                   DISPLAY USER-BET-DONTCOME
+                   ACCEPT USER-BET-DONTCOME
+               END-IF
                IF dcbAm <= maxB AND dcbAm >= minB AND dcbAm <= bal THEN
                  MOVE 'Y' TO validBet
+                 MOVE 'Y' TO usedCome
                  SUBTRACT dcbAm FROM bal
                  ADD dcbAm TO dcbAmTot
                  DISPLAY PLACE-BET-DONTCOME
@@ -373,32 +1330,53 @@
 
        PLAY-CRAPS.
            PERFORM DO-ROLL.
+           PERFORM CHECK-FIELD-BET.
+           IF passLineBet = 'Y' OR DontpassLineBet = 'Y'
+               MOVE 'Y' TO lineBetActive
+           ELSE
+               MOVE 'N' TO lineBetActive
+           END-IF.
            EVALUATE diceTotal
                WHEN 7
-                   IF USER-CHOICE = 1
-                       PERFORM HANDLE-WIN
-                   ELSE 
-                       PERFORM HANDLE-LOSS
+                   IF lineBetActive = 'Y'
+                       IF USER-CHOICE = 1
+                           PERFORM HANDLE-WIN
+                       ELSE
+                           PERFORM HANDLE-LOSS
+                       END-IF
+                   END-IF
                WHEN 11
-                   IF USER-CHOICE = 1
-                       PERFORM HANDLE-WIN
-                   ELSE 
-                       PERFORM HANDLE-LOSS
+                   IF lineBetActive = 'Y'
+                       IF USER-CHOICE = 1
+                           PERFORM HANDLE-WIN
+                       ELSE
+                           PERFORM HANDLE-LOSS
+                       END-IF
+                   END-IF
                WHEN 2
-                   IF USER-CHOICE = 2
-                       PERFORM HANDLE-WIN
-                   ELSE 
-                       PERFORM HANDLE-LOSS
+                   IF lineBetActive = 'Y'
+                       IF USER-CHOICE = 2
+                           PERFORM HANDLE-WIN
+                       ELSE
+                           PERFORM HANDLE-LOSS
+                       END-IF
+                   END-IF
                WHEN 3
-                   IF USER-CHOICE = 2
-                       PERFORM HANDLE-WIN
-                   ELSE 
-                       PERFORM HANDLE-LOSS
+                   IF lineBetActive = 'Y'
+                       IF USER-CHOICE = 2
+                           PERFORM HANDLE-WIN
+                       ELSE
+                           PERFORM HANDLE-LOSS
+                       END-IF
+                   END-IF
                WHEN 12
-                   IF USER-CHOICE = 2
-                       PERFORM HANDLE-WIN
-                   ELSE 
-                       PERFORM HANDLE-LOSS
+                   IF lineBetActive = 'Y'
+                       IF USER-CHOICE = 2
+                           PERFORM HANDLE-WIN
+                       ELSE
+                           PERFORM HANDLE-LOSS
+                       END-IF
+                   END-IF
                WHEN OTHER
                    PERFORM POINT-ROLL
            END-EVALUATE.
@@ -406,7 +1384,216 @@
        DO-ROLL.
            CALL "ROLL" USING BY REFERENCE DIE1 DIE2.
            COMPUTE diceTotal = DIE1 + DIE2.
-       
+           PERFORM CHECK-PLACE-BETS.
+           PERFORM CHECK-HARDWAYS.
+           PERFORM CHECK-PROPS.
+           PERFORM WRITE-CHECKPOINT.
+
+       CHECK-FIELD-BET.
+           IF fieldBetAmt > 0
+               EVALUATE diceTotal
+                   WHEN 2 WHEN 12
+                       COMPUTE bal = bal + fieldBetAmt +
+                           (fieldBetAmt * 2)
+                       COMPUTE sumNetField = sumNetField +
+                           (fieldBetAmt * 2)
+                   WHEN 3 WHEN 4 WHEN 9 WHEN 10 WHEN 11
+                       COMPUTE bal = bal + fieldBetAmt +
+                           fieldBetAmt
+                       COMPUTE sumNetField = sumNetField +
+                           fieldBetAmt
+                   WHEN OTHER
+                       COMPUTE sumNetField = sumNetField -
+                           fieldBetAmt
+               END-EVALUATE
+               MOVE 0 TO fieldBetAmt
+           END-IF.
+
+       CHECK-HARDWAYS.
+           IF diceTotal = 7
+               IF hardBet4 > 0
+                   COMPUTE sumNetHard = sumNetHard - hardBet4
+               END-IF
+               IF hardBet6 > 0
+                   COMPUTE sumNetHard = sumNetHard - hardBet6
+               END-IF
+               IF hardBet8 > 0
+                   COMPUTE sumNetHard = sumNetHard - hardBet8
+               END-IF
+               IF hardBet10 > 0
+                   COMPUTE sumNetHard = sumNetHard - hardBet10
+               END-IF
+               MOVE 0 TO hardBet4
+               MOVE 0 TO hardBet6
+               MOVE 0 TO hardBet8
+               MOVE 0 TO hardBet10
+           ELSE
+               IF hardBet4 > 0 AND diceTotal = 4
+                   IF DIE1 = DIE2
+                       COMPUTE bal = bal + hardBet4 +
+                           (hardBet4 * 7)
+                       COMPUTE sumNetHard = sumNetHard +
+                           (hardBet4 * 7)
+                   ELSE
+                       COMPUTE sumNetHard = sumNetHard - hardBet4
+                   END-IF
+                   MOVE 0 TO hardBet4
+               END-IF
+               IF hardBet10 > 0 AND diceTotal = 10
+                   IF DIE1 = DIE2
+                       COMPUTE bal = bal + hardBet10 +
+                           (hardBet10 * 7)
+                       COMPUTE sumNetHard = sumNetHard +
+                           (hardBet10 * 7)
+                   ELSE
+                       COMPUTE sumNetHard = sumNetHard - hardBet10
+                   END-IF
+                   MOVE 0 TO hardBet10
+               END-IF
+               IF hardBet6 > 0 AND diceTotal = 6
+                   IF DIE1 = DIE2
+                       COMPUTE bal ROUNDED = bal + hardBet6 +
+                           (hardBet6 * 9 / 5)
+                       COMPUTE sumNetHard ROUNDED = sumNetHard +
+                           (hardBet6 * 9 / 5)
+                   ELSE
+                       COMPUTE sumNetHard = sumNetHard - hardBet6
+                   END-IF
+                   MOVE 0 TO hardBet6
+               END-IF
+               IF hardBet8 > 0 AND diceTotal = 8
+                   IF DIE1 = DIE2
+                       COMPUTE bal ROUNDED = bal + hardBet8 +
+                           (hardBet8 * 9 / 5)
+                       COMPUTE sumNetHard ROUNDED = sumNetHard +
+                           (hardBet8 * 9 / 5)
+                   ELSE
+                       COMPUTE sumNetHard = sumNetHard - hardBet8
+                   END-IF
+                   MOVE 0 TO hardBet8
+               END-IF
+           END-IF.
+
+       CHECK-PROPS.
+           IF anyCrapsAmt > 0
+               IF diceTotal = 2 OR diceTotal = 3 OR diceTotal = 12
+                   COMPUTE bal = bal + anyCrapsAmt +
+                       (anyCrapsAmt * 7)
+                   COMPUTE sumNetProp = sumNetProp +
+                       (anyCrapsAmt * 7)
+               ELSE
+                   COMPUTE sumNetProp = sumNetProp - anyCrapsAmt
+               END-IF
+               MOVE 0 TO anyCrapsAmt
+           END-IF
+           IF anySevenAmt > 0
+               IF diceTotal = 7
+                   COMPUTE bal = bal + anySevenAmt +
+                       (anySevenAmt * 4)
+                   COMPUTE sumNetProp = sumNetProp +
+                       (anySevenAmt * 4)
+               ELSE
+                   COMPUTE sumNetProp = sumNetProp - anySevenAmt
+               END-IF
+               MOVE 0 TO anySevenAmt
+           END-IF
+           IF hornAmt > 0
+               EVALUATE diceTotal
+                   WHEN 2 WHEN 12
+                       COMPUTE bal = bal + hornAmt +
+                           (hornAmt * 30)
+                       COMPUTE sumNetProp = sumNetProp +
+                           (hornAmt * 30)
+                   WHEN 3 WHEN 11
+                       COMPUTE bal = bal + hornAmt +
+                           (hornAmt * 15)
+                       COMPUTE sumNetProp = sumNetProp +
+                           (hornAmt * 15)
+                   WHEN OTHER
+                       COMPUTE sumNetProp = sumNetProp - hornAmt
+               END-EVALUATE
+               MOVE 0 TO hornAmt
+           END-IF.
+
+       CHECK-PLACE-BETS.
+           IF diceTotal = 7
+               IF placeBet4 > 0
+                   COMPUTE sumNetPlace = sumNetPlace - placeBet4
+               END-IF
+               IF placeBet5 > 0
+                   COMPUTE sumNetPlace = sumNetPlace - placeBet5
+               END-IF
+               IF placeBet6 > 0
+                   COMPUTE sumNetPlace = sumNetPlace - placeBet6
+               END-IF
+               IF placeBet8 > 0
+                   COMPUTE sumNetPlace = sumNetPlace - placeBet8
+               END-IF
+               IF placeBet9 > 0
+                   COMPUTE sumNetPlace = sumNetPlace - placeBet9
+               END-IF
+               IF placeBet10 > 0
+                   COMPUTE sumNetPlace = sumNetPlace - placeBet10
+               END-IF
+               MOVE 0 TO placeBet4
+               MOVE 0 TO placeBet5
+               MOVE 0 TO placeBet6
+               MOVE 0 TO placeBet8
+               MOVE 0 TO placeBet9
+               MOVE 0 TO placeBet10
+           ELSE
+               EVALUATE diceTotal
+                   WHEN 4
+                       IF placeBet4 > 0
+                           COMPUTE bal ROUNDED = bal + placeBet4 +
+                               (placeBet4 * 9 / 5)
+                           COMPUTE sumNetPlace ROUNDED = sumNetPlace +
+                               (placeBet4 * 9 / 5)
+                           MOVE 0 TO placeBet4
+                       END-IF
+                   WHEN 10
+                       IF placeBet10 > 0
+                           COMPUTE bal ROUNDED = bal + placeBet10 +
+                               (placeBet10 * 9 / 5)
+                           COMPUTE sumNetPlace ROUNDED = sumNetPlace +
+                               (placeBet10 * 9 / 5)
+                           MOVE 0 TO placeBet10
+                       END-IF
+                   WHEN 5
+                       IF placeBet5 > 0
+                           COMPUTE bal ROUNDED = bal + placeBet5 +
+                               (placeBet5 * 7 / 5)
+                           COMPUTE sumNetPlace ROUNDED = sumNetPlace +
+                               (placeBet5 * 7 / 5)
+                           MOVE 0 TO placeBet5
+                       END-IF
+                   WHEN 9
+                       IF placeBet9 > 0
+                           COMPUTE bal ROUNDED = bal + placeBet9 +
+                               (placeBet9 * 7 / 5)
+                           COMPUTE sumNetPlace ROUNDED = sumNetPlace +
+                               (placeBet9 * 7 / 5)
+                           MOVE 0 TO placeBet9
+                       END-IF
+                   WHEN 6
+                       IF placeBet6 > 0
+                           COMPUTE bal ROUNDED = bal + placeBet6 +
+                               (placeBet6 * 7 / 6)
+                           COMPUTE sumNetPlace ROUNDED = sumNetPlace +
+                               (placeBet6 * 7 / 6)
+                           MOVE 0 TO placeBet6
+                       END-IF
+                   WHEN 8
+                       IF placeBet8 > 0
+                           COMPUTE bal ROUNDED = bal + placeBet8 +
+                               (placeBet8 * 7 / 6)
+                           COMPUTE sumNetPlace ROUNDED = sumNetPlace +
+                               (placeBet8 * 7 / 6)
+                           MOVE 0 TO placeBet8
+                       END-IF
+               END-EVALUATE
+           END-IF.
+
        POINT-DISP.
            IF point = 4
                DISPLAY PUCK-ON-4
@@ -444,11 +1631,45 @@
                DISPLAY CLEAR-PUCK-10
            END-IF.
 
+       COMPUTE-LINE-ODDS.
+           EVALUATE point
+               WHEN 4 WHEN 10
+                   MOVE 2 TO payMultNum
+                   MOVE 1 TO payMultDen
+               WHEN 5 WHEN 9
+                   MOVE 3 TO payMultNum
+                   MOVE 2 TO payMultDen
+               WHEN 6 WHEN 8
+                   MOVE 6 TO payMultNum
+                   MOVE 5 TO payMultDen
+               WHEN OTHER
+                   MOVE 1 TO payMultNum
+                   MOVE 1 TO payMultDen
+           END-EVALUATE.
+
        HANDLE-WIN.
            MOVE 0 TO USER-CHOICE
            MOVE 0 TO USER-ROLL-CHOICE
+           PERFORM COMPUTE-LINE-ODDS
+           MOVE bAmou TO lineStake
            COMPUTE bAmou = bAmou * doub
            COMPUTE bal = bal + bAmou
+           IF passLineBet = 'Y'
+               COMPUTE sumNetLine = sumNetLine +
+                   (bAmou - lineStake)
+               MOVE "PASS"     TO ledgerBetType
+               MOVE bAmou      TO ledgerAmount
+               MOVE "WIN "     TO ledgerOutcome
+               PERFORM WRITE-LEDGER
+           END-IF
+           IF DontpassLineBet = 'Y'
+               COMPUTE sumNetLine = sumNetLine +
+                   (bAmou - lineStake)
+               MOVE "DONTPASS" TO ledgerBetType
+               MOVE bAmou      TO ledgerAmount
+               MOVE "WIN "     TO ledgerOutcome
+               PERFORM WRITE-LEDGER
+           END-IF
            DISPLAY CLEAR-BET-PASS
            DISPLAY CLEAR-BET-DONTPASS
            DISPLAY CLEAR-BET-COME.
@@ -458,19 +1679,51 @@
            IF Comebet = 'Y'
                COMPUTE cbAmTot = cbAmTot * doub
                COMPUTE bal = bal + cbAmTot
+               COMPUTE sumNetComeDC = sumNetComeDC +
+                   (cbAmTot - (cbAmTot / doub))
+               MOVE "COME"     TO ledgerBetType
+               MOVE cbAmTot    TO ledgerAmount
+               MOVE "WIN "     TO ledgerOutcome
+               PERFORM WRITE-LEDGER
            END-IF
            IF Dontcomebet = 'Y'
                COMPUTE dcbAmTot = dcbAmTot * doub
                COMPUTE bal = bal + dcbAmTot
+               COMPUTE sumNetComeDC = sumNetComeDC +
+                   (dcbAmTot - (dcbAmTot / doub))
+               MOVE "DONTCOME" TO ledgerBetType
+               MOVE dcbAmTot   TO ledgerAmount
+               MOVE "WIN "     TO ledgerOutcome
+               PERFORM WRITE-LEDGER
            END-IF.
+           COMPUTE sumRollsWon = sumRollsWon + 1
+           IF passLineBet = 'Y' AND oddsAmou > 0
+               COMPUTE bal ROUNDED = bal + oddsAmou +
+                   (oddsAmou * payMultNum / payMultDen)
+           END-IF
+           IF DontpassLineBet = 'Y' AND dcOddsAmou > 0
+               COMPUTE bal ROUNDED = bal + dcOddsAmou +
+                   (dcOddsAmou * payMultDen / payMultNum)
+           END-IF
+           MOVE 0 TO oddsAmou
+           MOVE 0 TO dcOddsAmou
            COMPUTE rollAgainCounter = rollAgainCounter + 1
-           DISPLAY WIN-SCREEN
-           ACCEPT WIN-SCREEN.
+           COMPUTE rollsPlayed = rollsPlayed + 1
+           IF batchMode = 'Y'
+               MOVE 'Y' TO PLAY-AGAIN
+           ELSE
+               DISPLAY WIN-SCREEN
+               ACCEPT WIN-SCREEN
+           END-IF.
            EVALUATE PLAY-AGAIN
                WHEN 'Y'
                    PERFORM START-GAME
                WHEN 'N'
-                   STOP RUN
+                   IF multiplayerMode = 'Y'
+                       PERFORM LEAVE-TABLE
+                   ELSE
+                       MOVE 'N' TO rollAgain
+                   END-IF
                WHEN OTHER
                    DISPLAY INVALID-CHOICE
                    CALL "C$SLEEP" USING 2
@@ -478,25 +1731,71 @@
        HANDLE-LOSS.
            MOVE 0 TO USER-CHOICE
            MOVE 0 TO USER-ROLL-CHOICE
+           IF passLineBet = 'Y'
+               COMPUTE sumNetLine = sumNetLine - bAmou
+               MOVE "PASS"     TO ledgerBetType
+               MOVE bAmou      TO ledgerAmount
+               MOVE "LOSS"     TO ledgerOutcome
+               PERFORM WRITE-LEDGER
+           END-IF
+           IF DontpassLineBet = 'Y'
+               COMPUTE sumNetLine = sumNetLine - bAmou
+               MOVE "DONTPASS" TO ledgerBetType
+               MOVE bAmou      TO ledgerAmount
+               MOVE "LOSS"     TO ledgerOutcome
+               PERFORM WRITE-LEDGER
+           END-IF
+           IF Comebet = 'Y'
+               COMPUTE sumNetComeDC = sumNetComeDC - cbAmTot
+               MOVE "COME"     TO ledgerBetType
+               MOVE cbAmTot    TO ledgerAmount
+               MOVE "LOSS"     TO ledgerOutcome
+               PERFORM WRITE-LEDGER
+           END-IF
+           IF Dontcomebet = 'Y'
+               COMPUTE sumNetComeDC = sumNetComeDC - dcbAmTot
+               MOVE "DONTCOME" TO ledgerBetType
+               MOVE dcbAmTot   TO ledgerAmount
+               MOVE "LOSS"     TO ledgerOutcome
+               PERFORM WRITE-LEDGER
+           END-IF
+           COMPUTE sumRollsLost = sumRollsLost + 1
            MOVE 0 TO cbAm
            MOVE 0 TO point
+           MOVE 0 TO oddsAmou
+           MOVE 0 TO dcOddsAmou
            DISPLAY CLEAR-BET-PASS
            DISPLAY CLEAR-BET-DONTPASS
            DISPLAY CLEAR-BET-COME.
            DISPLAY CLEAR-BET-DONTCOME.
            PERFORM POINT-DISP
            COMPUTE rollAgainCounter = rollAgainCounter + 1
-           DISPLAY LOSS-SCREEN
-           ACCEPT LOSS-SCREEN.
-           EVALUATE PLAY-AGAIN
-               WHEN 'Y'
-                   PERFORM START-GAME
-               WHEN 'N'
-                   STOP RUN
-               WHEN OTHER
-                   DISPLAY INVALID-CHOICE
-                   CALL "C$SLEEP" USING 2
-           END-EVALUATE.
+           COMPUTE rollsPlayed = rollsPlayed + 1
+           IF batchMode = 'Y'
+               MOVE 'Y' TO PLAY-AGAIN
+           ELSE
+               DISPLAY LOSS-SCREEN
+               ACCEPT LOSS-SCREEN
+           END-IF.
+           IF multiplayerMode = 'Y' AND sevenOutLoss = 'Y'
+               MOVE 'N' TO sevenOutLoss
+               PERFORM ROTATE-SHOOTER
+           ELSE
+               MOVE 'N' TO sevenOutLoss
+               EVALUATE PLAY-AGAIN
+                   WHEN 'Y'
+                       PERFORM START-GAME
+                   WHEN 'N'
+                       IF multiplayerMode = 'Y'
+                           PERFORM LEAVE-TABLE
+                       ELSE
+                           MOVE 'N' TO rollAgain
+                       END-IF
+                   WHEN OTHER
+                       DISPLAY INVALID-CHOICE
+                       CALL "C$SLEEP" USING 2
+               END-EVALUATE
+           END-IF.
 
        POINT-ROLL.
            MOVE diceTotal TO point
@@ -505,26 +1804,30 @@
                MOVE 0 TO USER-CHOICE
                MOVE 0 TO bAmou
                PERFORM POINT-DISP
-               DISPLAY USER-CHOICE-CBMSG
-               ACCEPT USER-CHOICE-CBMSG
-          
+               IF batchMode = 'Y'
+                   PERFORM READ-BATCH-VALUE
+                   MOVE batchValue TO USER-CHOICE
+               ELSE
+                   DISPLAY USER-CHOICE-CBMSG
+                   ACCEPT USER-CHOICE-CBMSG
+               END-IF
+
                EVALUATE USER-CHOICE
                    WHEN 0
                        PERFORM DO-ROLL
                        IF diceTotal = point
-                           IF Comebet = 'Y'
+                           IF passLineBet = 'Y'
                                PERFORM HANDLE-WIN
                                MOVE 'Y' TO pointCheck
-                               MOVE 'N' TO Comebet
-                           ELSE 
+                           ELSE
                                PERFORM HANDLE-LOSS
                                MOVE 'Y' TO pointCheck
                        ELSE IF diceTotal = 7
-                           IF Dontcomebet = 'Y'
+                           IF DontpassLineBet = 'Y'
                                PERFORM HANDLE-WIN
                                MOVE 'Y' TO pointCheck
-                               MOVE 'N' TO Dontcomebet
-                           ELSE 
+                           ELSE
+                               MOVE 'Y' TO sevenOutLoss
                                PERFORM HANDLE-LOSS
                                MOVE 'Y' TO pointCheck
                        END-IF
@@ -541,9 +1844,31 @@
                        IF bal > minB
                          MOVE 'N' to validBet
                          PERFORM DONT-COME-BET
-                       ELSE 
+                       ELSE
                          DISPLAY INVALID-BALANCE
-                         CALL "C$SLEEP" USING 2 
+                         CALL "C$SLEEP" USING 2
+                       END-IF
+                   WHEN 3
+                       IF bal > minB AND
+                          (passLineBet = 'Y' OR DontpassLineBet = 'Y')
+                         PERFORM ODDS-BET
+                       ELSE
+                         DISPLAY INVALID-BALANCE
+                         CALL "C$SLEEP" USING 2
+                       END-IF
+                   WHEN 4
+                       IF bal > minB
+                         PERFORM HARDWAYS-BET
+                       ELSE
+                         DISPLAY INVALID-BALANCE
+                         CALL "C$SLEEP" USING 2
+                       END-IF
+                   WHEN 5
+                       IF bal > minB
+                         PERFORM PROPS-BET
+                       ELSE
+                         DISPLAY INVALID-BALANCE
+                         CALL "C$SLEEP" USING 2
                        END-IF
                    WHEN 'Q'
                        MOVE 'N' TO rollAgain
@@ -554,7 +1879,106 @@
                END-EVALUATE
            END-PERFORM.           
            
+       LOAD-ACCOUNT.
+           IF batchMode = 'N'
+               MOVE user-name TO acct-name
+               OPEN INPUT account-file
+               IF account-status = "00"
+                   READ account-file KEY IS acct-name
+                       NOT INVALID KEY
+                           MOVE acct-bal TO bal
+                   END-READ
+                   CLOSE account-file
+               END-IF
+           END-IF.
+
+       SAVE-ACCOUNT.
+           IF batchMode = 'N'
+               OPEN I-O account-file
+               IF account-status = "35"
+                   OPEN OUTPUT account-file
+                   CLOSE account-file
+                   OPEN I-O account-file
+               END-IF
+               IF account-status = "00"
+                   MOVE user-name TO acct-name
+                   READ account-file KEY IS acct-name
+                       INVALID KEY
+                           MOVE bal TO acct-bal
+                           WRITE account-record
+                       NOT INVALID KEY
+                           MOVE bal TO acct-bal
+                           REWRITE account-record
+                   END-READ
+                   CLOSE account-file
+               END-IF
+           END-IF.
+
+       OPEN-HIGHSCORE-FILE.
+           OPEN I-O highscore-file
+           IF file-status = "35"
+               OPEN OUTPUT highscore-file
+               CLOSE highscore-file
+               OPEN I-O highscore-file
+           END-IF
+           IF file-status NOT = "00"
+               DISPLAY "Error opening file, status: " file-status
+               STOP RUN.
+
+       NEXT-HIGH-SEQ.
+           MOVE 1 TO nextHighSeq
+           OPEN INPUT highseq-file
+           IF highseq-status = "00"
+               READ highseq-file
+                   NOT AT END
+                       MOVE highseq-next TO nextHighSeq
+               END-READ
+               CLOSE highseq-file
+           END-IF
+           COMPUTE highseq-next = nextHighSeq + 1
+           OPEN OUTPUT highseq-file
+           WRITE highseq-record
+           CLOSE highseq-file.
+
+       BUILD-BET-MIX.
+           MOVE SPACES TO betMix
+           MOVE 1 TO betMixPtr
+           IF usedLine = 'Y'
+               STRING "L" DELIMITED BY SIZE
+                   INTO betMix WITH POINTER betMixPtr
+           END-IF
+           IF usedCome = 'Y'
+               STRING "C" DELIMITED BY SIZE
+                   INTO betMix WITH POINTER betMixPtr
+           END-IF
+           IF usedOdds = 'Y'
+               STRING "O" DELIMITED BY SIZE
+                   INTO betMix WITH POINTER betMixPtr
+           END-IF
+           IF usedPlace = 'Y'
+               STRING "P" DELIMITED BY SIZE
+                   INTO betMix WITH POINTER betMixPtr
+           END-IF
+           IF usedField = 'Y'
+               STRING "F" DELIMITED BY SIZE
+                   INTO betMix WITH POINTER betMixPtr
+           END-IF
+           IF usedHard = 'Y'
+               STRING "H" DELIMITED BY SIZE
+                   INTO betMix WITH POINTER betMixPtr
+           END-IF
+           IF usedProp = 'Y'
+               STRING "R" DELIMITED BY SIZE
+                   INTO betMix WITH POINTER betMixPtr
+           END-IF.
+
        UPDATE-HIGH.
-           MOVE bal            TO  high-score
-           MOVE user-name      TO  high-name
+           ACCEPT sessionDate FROM DATE YYYYMMDD
+           PERFORM BUILD-BET-MIX
+           MOVE bal              TO  high-score
+           MOVE user-name        TO  high-name
+           MOVE nextHighSeq      TO  high-seq
+           MOVE sessionDate      TO  high-date
+           MOVE rollAgainCounter TO  high-rolls
+           MOVE betMix           TO  high-bet-mix
            WRITE highscore-file-out.
