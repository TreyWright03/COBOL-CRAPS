@@ -5,16 +5,56 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT highscore-file ASSIGN TO "highscore.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS high-key
+               ALTERNATE RECORD KEY IS high-name WITH DUPLICATES
+               FILE STATUS IS file-status.
+           SELECT audit-log-file ASSIGN TO "auditlog.dat"
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
-               FILE STATUS IS file-status.
+               FILE STATUS IS audit-status.
+           SELECT export-csv-file ASSIGN TO "highscore.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS export-status.
+           SELECT export-json-file ASSIGN TO "highscore.json"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS export-status.
 
        DATA DIVISION.
        FILE SECTION.
        FD highscore-file.
        01 highscore-file-in.
-           02 high-name  PIC XXX.
-           02 high-score PIC 9(5).
+           02 high-key.
+               03 high-name    PIC XXX.
+               03 high-seq     PIC 9(5).
+           02 high-score       PIC 9(5).
+           02 high-date        PIC 9(8).
+           02 high-rolls       PIC 99.
+           02 high-bet-mix     PIC X(7).
+
+       FD audit-log-file.
+       01 audit-log-record.
+           02 audit-admin       PIC XXX.
+           02 FILLER            PIC X VALUE SPACE.
+           02 audit-action      PIC X(6).
+           02 FILLER            PIC X VALUE SPACE.
+           02 audit-target-name PIC XXX.
+           02 audit-target-seq  PIC 9(5).
+           02 FILLER            PIC X VALUE SPACE.
+           02 audit-old-score   PIC 9(5).
+           02 FILLER            PIC X VALUE SPACE.
+           02 audit-new-score   PIC 9(5).
+           02 FILLER            PIC X VALUE SPACE.
+           02 audit-date        PIC 9(8).
+
+       FD export-csv-file.
+       01 export-csv-record     PIC X(80).
+
+       FD export-json-file.
+       01 export-json-record    PIC X(100).
 
        WORKING-STORAGE SECTION.
 
@@ -22,14 +62,21 @@
        01 total-entries    PIC 99 VALUE 0.
        01 temp-score       PIC 9(5).
        01 temp-name        PIC XXX.
+       01 temp-date        PIC 9(8).
+       01 temp-rolls       PIC 99.
+       01 temp-mix         PIC X(7).
        01 i                PIC 99.
        01 j                PIC 99.
        01 end-of-file      PIC X  VALUE 'N'.
+       01 highscoreOverflow PIC X VALUE 'N'.
 
        01 highscore-table.
            05 high-entry OCCURS 100 TIMES INDEXED BY high-index.
-               10 high-tbl-name  PIC XXX.
-               10 high-tbl-score PIC 9(5).
+               10 high-tbl-name    PIC XXX.
+               10 high-tbl-score   PIC 9(5).
+               10 high-tbl-date    PIC 9(8).
+               10 high-tbl-rolls   PIC 99.
+               10 high-tbl-mix     PIC X(7).
 
        01 name1            PIC XXX.
        01 name2            PIC XXX.
@@ -53,6 +100,52 @@
        01 score9           PIC 9(5).
        01 score10          PIC 9(5).
 
+       01 searchChoice     PIC X  VALUE 'N'.
+       01 validChoice      PIC X  VALUE 'N'.
+       01 searchName       PIC XXX VALUE SPACES.
+       01 searchDateFrom   PIC 9(8) VALUE 0.
+       01 searchDateTo     PIC 9(8) VALUE 99999999.
+       01 searchMinScore   PIC 9(5) VALUE 0.
+       01 matchCount       PIC 99 VALUE 0.
+       01 pauseKey         PIC X  VALUE SPACE.
+
+       01 audit-status     PIC 99.
+       01 adminChoice      PIC X  VALUE 'N'.
+       01 adminName        PIC XXX VALUE SPACES.
+       01 adminDone        PIC X  VALUE 'N'.
+       01 adminAction      PIC X  VALUE SPACE.
+       01 targetName       PIC XXX VALUE SPACES.
+       01 targetSeq        PIC 9(5) VALUE 0.
+       01 oldScore         PIC 9(5) VALUE 0.
+       01 newScore         PIC 9(5) VALUE 0.
+       01 adminDate         PIC 9(8) VALUE 0.
+
+       01 historyChoice     PIC X  VALUE 'N'.
+       01 historyName       PIC XXX VALUE SPACES.
+       01 historyTotal      PIC 99 VALUE 0.
+       01 doneHistory       PIC X  VALUE 'N'.
+       01 hi                PIC 99.
+       01 hj                PIC 99.
+       01 tempHistSeq       PIC 9(5).
+       01 tempHistScore     PIC 9(5).
+       01 tempHistDate      PIC 9(8).
+       01 tempHistRolls     PIC 99.
+       01 tempHistMix       PIC X(7).
+
+       01 history-table.
+           05 hist-entry OCCURS 20 TIMES INDEXED BY hist-index.
+               10 hist-seq    PIC 9(5).
+               10 hist-score  PIC 9(5).
+               10 hist-date   PIC 9(8).
+               10 hist-rolls  PIC 99.
+               10 hist-mix    PIC X(7).
+
+       01 export-status     PIC 99.
+       01 exportChoice      PIC X VALUE 'N'.
+       01 exportFormat      PIC X VALUE 'C'.
+       01 jsonComma         PIC X VALUE SPACE.
+       01 json-score        PIC Z(4)9.
+       01 json-rolls        PIC Z9.
 
        SCREEN SECTION.
        01 LEADER-BOARD.
@@ -96,8 +189,64 @@
            05 LINE 17 COLUMN 36 PIC 9(5) USING score9.
            05 LINE 18 COLUMN 27 PIC XXX USING name10.
            05 LINE 18 COLUMN 36 PIC 9(5) USING score10.
-           
-           
+
+       01 SEARCH-MENU.
+           05 LINE 21 COLUMN 20 VALUE "Search the leaderboard? (Y/N): ".
+           05 COLUMN PLUS 1 PIC X USING searchChoice.
+
+       01 SEARCH-CRITERIA.
+           05 BLANK SCREEN.
+           05 LINE 3 COLUMN 20 VALUE "Search criteria (blank/0 = any):".
+           05 LINE 5 COLUMN 20 VALUE "Name (3 chars):".
+           05 COLUMN PLUS 2 PIC XXX USING searchName.
+           05 LINE 6 COLUMN 20 VALUE "Date from (YYYYMMDD):".
+           05 COLUMN PLUS 2 PIC 9(8) USING searchDateFrom.
+           05 LINE 7 COLUMN 20 VALUE "Date to (YYYYMMDD):".
+           05 COLUMN PLUS 2 PIC 9(8) USING searchDateTo.
+           05 LINE 8 COLUMN 20 VALUE "Minimum score:".
+           05 COLUMN PLUS 2 PIC 9(5) USING searchMinScore.
+
+       01 PRESS-ENTER.
+           05 LINE 21 COLUMN 20 VALUE "Press Enter to continue: ".
+           05 COLUMN PLUS 1 PIC X USING pauseKey.
+
+       01 ADMIN-MENU.
+           05 LINE 21 COLUMN 20 VALUE "Admin maintenance? (Y/N): ".
+           05 COLUMN PLUS 1 PIC X USING adminChoice.
+
+       01 ADMIN-LOGIN.
+           05 LINE 21 COLUMN 20 VALUE "Admin name (3 chars): ".
+           05 COLUMN PLUS 1 PIC XXX USING adminName.
+
+       01 ADMIN-PROMPT.
+           05 BLANK SCREEN.
+           05 LINE 3 COLUMN 20 VALUE "Admin maintenance - enter entry:".
+           05 LINE 5 COLUMN 20 VALUE "Player name (blank to quit):".
+           05 COLUMN PLUS 2 PIC XXX USING targetName.
+           05 LINE 6 COLUMN 20 VALUE "Sequence number:".
+           05 COLUMN PLUS 2 PIC 9(5) USING targetSeq.
+           05 LINE 7 COLUMN 20 VALUE "Action (E=edit score, D=delete):".
+           05 COLUMN PLUS 2 PIC X USING adminAction.
+
+       01 ADMIN-NEW-SCORE.
+           05 LINE 21 COLUMN 20 VALUE "New score: ".
+           05 COLUMN PLUS 1 PIC 9(5) USING newScore.
+
+       01 HISTORY-MENU.
+           05 LINE 21 COLUMN 20 VALUE "View player history? (Y/N): ".
+           05 COLUMN PLUS 1 PIC X USING historyChoice.
+
+       01 HISTORY-NAME-PROMPT.
+           05 LINE 21 COLUMN 20 VALUE "Player name (3 chars): ".
+           05 COLUMN PLUS 1 PIC XXX USING historyName.
+
+       01 EXPORT-MENU.
+           05 LINE 21 COLUMN 20 VALUE "Export standings? (Y/N): ".
+           05 COLUMN PLUS 1 PIC X USING exportChoice.
+
+       01 EXPORT-FORMAT-PROMPT.
+           05 LINE 21 COLUMN 20 VALUE "Format (C=CSV, J=JSON): ".
+           05 COLUMN PLUS 1 PIC X USING exportFormat.
 
        PROCEDURE DIVISION.
            OPEN INPUT highscore-file.
@@ -113,15 +262,31 @@
 
            PERFORM STORE-TOP10.
            PERFORM DISPLAY-TOP10.
+           PERFORM SEARCH-OFFER.
+           PERFORM ADMIN-OFFER.
+           PERFORM HISTORY-OFFER.
+           PERFORM EXPORT-OFFER.
 
        READ-HIGHSCORES.
            PERFORM UNTIL end-of-file = 'Y'
                READ highscore-file AT END
                    MOVE 'Y' TO end-of-file
                NOT AT END
-                   ADD 1 TO total-entries
-                   MOVE high-name  TO high-tbl-name(total-entries)
-                   MOVE high-score TO high-tbl-score(total-entries)
+                   IF total-entries < 99
+                       ADD 1 TO total-entries
+                       MOVE high-name  TO high-tbl-name(total-entries)
+                       MOVE high-score TO high-tbl-score(total-entries)
+                       MOVE high-date  TO high-tbl-date(total-entries)
+                       MOVE high-rolls TO high-tbl-rolls(total-entries)
+                       MOVE high-bet-mix TO
+                           high-tbl-mix(total-entries)
+                   ELSE
+                       IF highscoreOverflow = 'N'
+                           DISPLAY "Warning: over 99 highscore entries "
+                               "on file; showing the first 99 only."
+                           MOVE 'Y' TO highscoreOverflow
+                       END-IF
+                   END-IF
                END-READ
            END-PERFORM.
 
@@ -131,12 +296,21 @@
                    IF high-tbl-score(i) < high-tbl-score(j)
                        MOVE high-tbl-score(i) TO temp-score
                        MOVE high-tbl-name(i)  TO temp-name
+                       MOVE high-tbl-date(i)  TO temp-date
+                       MOVE high-tbl-rolls(i) TO temp-rolls
+                       MOVE high-tbl-mix(i)   TO temp-mix
 
                        MOVE high-tbl-score(j) TO high-tbl-score(i)
                        MOVE high-tbl-name(j)  TO high-tbl-name(i)
+                       MOVE high-tbl-date(j)  TO high-tbl-date(i)
+                       MOVE high-tbl-rolls(j) TO high-tbl-rolls(i)
+                       MOVE high-tbl-mix(j)   TO high-tbl-mix(i)
 
                        MOVE temp-score TO high-tbl-score(j)
                        MOVE temp-name  TO high-tbl-name(j)
+                       MOVE temp-date  TO high-tbl-date(j)
+                       MOVE temp-rolls TO high-tbl-rolls(j)
+                       MOVE temp-mix   TO high-tbl-mix(j)
                    END-IF
                END-PERFORM
            END-PERFORM.
@@ -181,3 +355,340 @@
        DISPLAY-TOP10.
            DISPLAY LEADER-BOARD.
            DISPLAY HIGH-PLAYER1.
+
+       SEARCH-OFFER.
+           MOVE 'N' TO validChoice
+           PERFORM UNTIL validChoice = 'Y'
+               DISPLAY SEARCH-MENU
+               ACCEPT SEARCH-MENU
+               IF searchChoice = 'Y' OR searchChoice = 'N'
+                   MOVE 'Y' TO validChoice
+               ELSE
+                   DISPLAY "Please enter Y or N."
+                   CALL "C$SLEEP" USING 2
+               END-IF
+           END-PERFORM.
+           IF searchChoice = 'Y'
+               PERFORM SEARCH-LEADERBOARD.
+
+       SEARCH-LEADERBOARD.
+           MOVE SPACES     TO searchName
+           MOVE 0          TO searchDateFrom
+           MOVE 99999999   TO searchDateTo
+           MOVE 0          TO searchMinScore
+           DISPLAY SEARCH-CRITERIA.
+           ACCEPT SEARCH-CRITERIA.
+
+           MOVE 0 TO matchCount
+           DISPLAY "===== SEARCH RESULTS =====".
+           DISPLAY "NAME  SCORE   DATE      ROLLS  MIX".
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > total-entries
+               IF (searchName = SPACES OR searchName = high-tbl-name(i))
+               AND high-tbl-date(i) >= searchDateFrom
+               AND high-tbl-date(i) <= searchDateTo
+               AND high-tbl-score(i) >= searchMinScore
+                   ADD 1 TO matchCount
+                   DISPLAY high-tbl-name(i) "  " high-tbl-score(i) "  "
+                       high-tbl-date(i) "  " high-tbl-rolls(i) "  "
+                       high-tbl-mix(i)
+               END-IF
+           END-PERFORM.
+
+           IF matchCount = 0
+               DISPLAY "No entries matched those criteria."
+           END-IF
+
+           DISPLAY PRESS-ENTER.
+           ACCEPT PRESS-ENTER.
+
+       ADMIN-OFFER.
+           MOVE 'N' TO validChoice
+           PERFORM UNTIL validChoice = 'Y'
+               DISPLAY ADMIN-MENU
+               ACCEPT ADMIN-MENU
+               IF adminChoice = 'Y' OR adminChoice = 'N'
+                   MOVE 'Y' TO validChoice
+               ELSE
+                   DISPLAY "Please enter Y or N."
+                   CALL "C$SLEEP" USING 2
+               END-IF
+           END-PERFORM.
+           IF adminChoice = 'Y'
+               DISPLAY ADMIN-LOGIN
+               ACCEPT ADMIN-LOGIN
+               PERFORM ADMIN-MAINTENANCE.
+
+       ADMIN-MAINTENANCE.
+           OPEN I-O highscore-file
+           IF file-status = "35"
+               OPEN OUTPUT highscore-file
+               CLOSE highscore-file
+               OPEN I-O highscore-file
+           END-IF
+           IF file-status NOT = "00"
+               DISPLAY "Error opening file, status: " file-status
+               STOP RUN.
+
+           MOVE 'N' TO adminDone
+           PERFORM UNTIL adminDone = 'Y'
+               MOVE SPACES TO targetName
+               MOVE SPACE  TO adminAction
+               DISPLAY ADMIN-PROMPT
+               ACCEPT ADMIN-PROMPT
+               IF targetName = SPACES
+                   MOVE 'Y' TO adminDone
+               ELSE
+                   MOVE targetName TO high-name
+                   MOVE targetSeq  TO high-seq
+                   READ highscore-file KEY IS high-key
+                       INVALID KEY
+                           DISPLAY "No such entry."
+                           CALL "C$SLEEP" USING 2
+                       NOT INVALID KEY
+                           EVALUATE adminAction
+                               WHEN 'E'
+                                   PERFORM ADMIN-EDIT
+                               WHEN 'D'
+                                   PERFORM ADMIN-DELETE
+                               WHEN OTHER
+                                   DISPLAY "Action must be E or D."
+                                   CALL "C$SLEEP" USING 2
+                           END-EVALUATE
+                   END-READ
+               END-IF
+           END-PERFORM.
+           CLOSE highscore-file.
+
+       ADMIN-EDIT.
+           MOVE high-score TO oldScore
+           MOVE 0 TO newScore
+           DISPLAY ADMIN-NEW-SCORE
+           ACCEPT ADMIN-NEW-SCORE
+           MOVE newScore TO high-score
+           REWRITE highscore-file-in
+           MOVE "EDIT  " TO audit-action
+           PERFORM WRITE-AUDIT-LOG.
+
+       ADMIN-DELETE.
+           MOVE high-score TO oldScore
+           MOVE 0 TO newScore
+           DELETE highscore-file
+           MOVE "DELETE" TO audit-action
+           PERFORM WRITE-AUDIT-LOG.
+
+       WRITE-AUDIT-LOG.
+           ACCEPT adminDate FROM DATE YYYYMMDD
+           MOVE adminName     TO audit-admin
+           MOVE targetName    TO audit-target-name
+           MOVE targetSeq     TO audit-target-seq
+           MOVE oldScore       TO audit-old-score
+           MOVE newScore       TO audit-new-score
+           MOVE adminDate      TO audit-date
+           OPEN EXTEND audit-log-file
+           IF audit-status = "05" OR audit-status = "35"
+               CLOSE audit-log-file
+               OPEN OUTPUT audit-log-file
+               CLOSE audit-log-file
+               OPEN EXTEND audit-log-file
+           END-IF
+           WRITE audit-log-record
+           CLOSE audit-log-file.
+
+       HISTORY-OFFER.
+           MOVE 'N' TO validChoice
+           PERFORM UNTIL validChoice = 'Y'
+               DISPLAY HISTORY-MENU
+               ACCEPT HISTORY-MENU
+               IF historyChoice = 'Y' OR historyChoice = 'N'
+                   MOVE 'Y' TO validChoice
+               ELSE
+                   DISPLAY "Please enter Y or N."
+                   CALL "C$SLEEP" USING 2
+               END-IF
+           END-PERFORM.
+           IF historyChoice = 'Y'
+               DISPLAY HISTORY-NAME-PROMPT
+               ACCEPT HISTORY-NAME-PROMPT
+               PERFORM PLAYER-HISTORY.
+
+       PLAYER-HISTORY.
+           MOVE 0 TO historyTotal
+           OPEN INPUT highscore-file
+           IF file-status = "00"
+               MOVE historyName TO high-name
+               START highscore-file KEY IS = high-name
+                   INVALID KEY
+                       DISPLAY "No entries found for that player."
+                       CALL "C$SLEEP" USING 2
+                   NOT INVALID KEY
+                       MOVE 'N' TO doneHistory
+                       PERFORM UNTIL doneHistory = 'Y'
+                           READ highscore-file NEXT RECORD
+                               AT END
+                                   MOVE 'Y' TO doneHistory
+                               NOT AT END
+                                   IF high-name NOT = historyName
+                                       MOVE 'Y' TO doneHistory
+                                   ELSE
+                                       IF historyTotal < 20
+                                           ADD 1 TO historyTotal
+                                           MOVE high-seq     TO
+                                               hist-seq(historyTotal)
+                                           MOVE high-score   TO
+                                               hist-score(historyTotal)
+                                           MOVE high-date    TO
+                                               hist-date(historyTotal)
+                                           MOVE high-rolls   TO
+                                               hist-rolls(historyTotal)
+                                           MOVE high-bet-mix TO
+                                               hist-mix(historyTotal)
+                                       END-IF
+                                   END-IF
+                           END-READ
+                       END-PERFORM
+               END-START
+               CLOSE highscore-file
+               IF historyTotal > 1
+                   PERFORM SORT-HISTORY
+               END-IF
+               IF historyTotal > 0
+                   PERFORM DISPLAY-HISTORY
+               END-IF
+           ELSE
+               DISPLAY "Error opening file, status: " file-status
+           END-IF.
+
+       SORT-HISTORY.
+           PERFORM VARYING hi FROM 1 BY 1 UNTIL hi >= historyTotal
+               PERFORM VARYING hj FROM hi BY 1 UNTIL hj > historyTotal
+                   IF hist-date(hi) > hist-date(hj)
+                       MOVE hist-seq(hi)   TO tempHistSeq
+                       MOVE hist-score(hi) TO tempHistScore
+                       MOVE hist-date(hi)  TO tempHistDate
+                       MOVE hist-rolls(hi) TO tempHistRolls
+                       MOVE hist-mix(hi)   TO tempHistMix
+
+                       MOVE hist-seq(hj)   TO hist-seq(hi)
+                       MOVE hist-score(hj) TO hist-score(hi)
+                       MOVE hist-date(hj)  TO hist-date(hi)
+                       MOVE hist-rolls(hj) TO hist-rolls(hi)
+                       MOVE hist-mix(hj)   TO hist-mix(hi)
+
+                       MOVE tempHistSeq   TO hist-seq(hj)
+                       MOVE tempHistScore TO hist-score(hj)
+                       MOVE tempHistDate  TO hist-date(hj)
+                       MOVE tempHistRolls TO hist-rolls(hj)
+                       MOVE tempHistMix   TO hist-mix(hj)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       DISPLAY-HISTORY.
+           DISPLAY "===== HISTORY FOR " historyName " =====".
+           DISPLAY "SEQ    SCORE   DATE      ROLLS  MIX".
+           PERFORM VARYING hi FROM 1 BY 1 UNTIL hi > historyTotal
+               DISPLAY hist-seq(hi) "  " hist-score(hi) "  "
+                   hist-date(hi) "  " hist-rolls(hi) "  " hist-mix(hi)
+           END-PERFORM.
+           DISPLAY PRESS-ENTER.
+           ACCEPT PRESS-ENTER.
+
+       EXPORT-OFFER.
+           MOVE 'N' TO validChoice
+           PERFORM UNTIL validChoice = 'Y'
+               DISPLAY EXPORT-MENU
+               ACCEPT EXPORT-MENU
+               IF exportChoice = 'Y' OR exportChoice = 'N'
+                   MOVE 'Y' TO validChoice
+               ELSE
+                   DISPLAY "Please enter Y or N."
+                   CALL "C$SLEEP" USING 2
+               END-IF
+           END-PERFORM.
+           IF exportChoice = 'Y'
+               MOVE 'N' TO validChoice
+               PERFORM UNTIL validChoice = 'Y'
+                   DISPLAY EXPORT-FORMAT-PROMPT
+                   ACCEPT EXPORT-FORMAT-PROMPT
+                   IF exportFormat = 'C' OR exportFormat = 'J'
+                       MOVE 'Y' TO validChoice
+                   ELSE
+                       DISPLAY "Please enter C or J."
+                       CALL "C$SLEEP" USING 2
+                   END-IF
+               END-PERFORM
+               PERFORM RELOAD-HIGHSCORES
+               IF exportFormat = 'C'
+                   PERFORM EXPORT-CSV
+               ELSE
+                   PERFORM EXPORT-JSON
+               END-IF
+           END-IF.
+
+       RELOAD-HIGHSCORES.
+           MOVE 0   TO total-entries
+           MOVE 'N' TO end-of-file
+           MOVE 'N' TO highscoreOverflow
+           OPEN INPUT highscore-file
+           PERFORM READ-HIGHSCORES UNTIL end-of-file = 'Y'
+           CLOSE highscore-file.
+
+       EXPORT-CSV.
+           OPEN OUTPUT export-csv-file
+           MOVE "NAME,SCORE,DATE,ROLLS,BETMIX" TO export-csv-record
+           WRITE export-csv-record
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > total-entries
+               STRING high-tbl-name(i)  DELIMITED BY SIZE
+                      ","                DELIMITED BY SIZE
+                      high-tbl-score(i) DELIMITED BY SIZE
+                      ","                DELIMITED BY SIZE
+                      high-tbl-date(i)  DELIMITED BY SIZE
+                      ","                DELIMITED BY SIZE
+                      high-tbl-rolls(i) DELIMITED BY SIZE
+                      ","                DELIMITED BY SIZE
+                      high-tbl-mix(i)   DELIMITED BY SIZE
+                   INTO export-csv-record
+               END-STRING
+               WRITE export-csv-record
+           END-PERFORM
+           CLOSE export-csv-file
+           DISPLAY "Exported " total-entries " entries to "
+               "highscore.csv".
+           DISPLAY PRESS-ENTER.
+           ACCEPT PRESS-ENTER.
+
+       EXPORT-JSON.
+           OPEN OUTPUT export-json-file
+           MOVE "[" TO export-json-record
+           WRITE export-json-record
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > total-entries
+               IF i = total-entries
+                   MOVE SPACE TO jsonComma
+               ELSE
+                   MOVE "," TO jsonComma
+               END-IF
+               MOVE high-tbl-score(i) TO json-score
+               MOVE high-tbl-rolls(i) TO json-rolls
+               STRING '  {"name":"'     DELIMITED BY SIZE
+                      high-tbl-name(i)  DELIMITED BY SIZE
+                      '","score":'      DELIMITED BY SIZE
+                      json-score        DELIMITED BY SIZE
+                      ',"date":'        DELIMITED BY SIZE
+                      high-tbl-date(i)  DELIMITED BY SIZE
+                      ',"rolls":'       DELIMITED BY SIZE
+                      json-rolls        DELIMITED BY SIZE
+                      ',"mix":"'        DELIMITED BY SIZE
+                      high-tbl-mix(i)   DELIMITED BY SIZE
+                      '"}'              DELIMITED BY SIZE
+                      jsonComma         DELIMITED BY SIZE
+                   INTO export-json-record
+               END-STRING
+               WRITE export-json-record
+           END-PERFORM
+           MOVE "]" TO export-json-record
+           WRITE export-json-record
+           CLOSE export-json-file
+           DISPLAY "Exported " total-entries " entries to "
+               "highscore.json".
+           DISPLAY PRESS-ENTER.
+           ACCEPT PRESS-ENTER.
