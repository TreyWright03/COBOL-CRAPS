@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DICEAUDIT.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 DIE1             PIC 9.
+       01 DIE2             PIC 9.
+       01 diceTotal        PIC 99.
+       01 numRolls         PIC 9(6) VALUE 3600.
+       01 rollCounter      PIC 9(6) VALUE 0.
+
+       01 freq2            PIC 9(6) VALUE 0.
+       01 freq3            PIC 9(6) VALUE 0.
+       01 freq4            PIC 9(6) VALUE 0.
+       01 freq5            PIC 9(6) VALUE 0.
+       01 freq6            PIC 9(6) VALUE 0.
+       01 freq7            PIC 9(6) VALUE 0.
+       01 freq8            PIC 9(6) VALUE 0.
+       01 freq9            PIC 9(6) VALUE 0.
+       01 freq10           PIC 9(6) VALUE 0.
+       01 freq11           PIC 9(6) VALUE 0.
+       01 freq12           PIC 9(6) VALUE 0.
+
+       01 exp2              PIC 9(6)V9(4) VALUE 0.
+       01 exp3              PIC 9(6)V9(4) VALUE 0.
+       01 exp4               PIC 9(6)V9(4) VALUE 0.
+       01 exp5               PIC 9(6)V9(4) VALUE 0.
+       01 exp6               PIC 9(6)V9(4) VALUE 0.
+       01 exp7               PIC 9(6)V9(4) VALUE 0.
+       01 exp8               PIC 9(6)V9(4) VALUE 0.
+       01 exp9               PIC 9(6)V9(4) VALUE 0.
+       01 exp10              PIC 9(6)V9(4) VALUE 0.
+       01 exp11              PIC 9(6)V9(4) VALUE 0.
+       01 exp12              PIC 9(6)V9(4) VALUE 0.
+
+       01 diffVal           PIC S9(6)V9(4) VALUE 0.
+       01 term               PIC 9(9)V9(4) VALUE 0.
+       01 chiSquare          PIC 9(9)V9(4) VALUE 0.
+       01 chiSqDisp          PIC ZZZZ9.9999.
+       01 expDisp            PIC ZZZZ9.9999.
+
+       PROCEDURE DIVISION.
+           PERFORM INITIALIZE-EXPECTED.
+           DISPLAY "Rolling dice " numRolls " times for a fairness ".
+           DISPLAY "audit...".
+           PERFORM ROLL-ALL.
+           PERFORM COMPUTE-CHI-SQUARE.
+           PERFORM DISPLAY-REPORT.
+           STOP RUN.
+
+       INITIALIZE-EXPECTED.
+           COMPUTE exp2  = numRolls * 1 / 36
+           COMPUTE exp3  = numRolls * 2 / 36
+           COMPUTE exp4  = numRolls * 3 / 36
+           COMPUTE exp5  = numRolls * 4 / 36
+           COMPUTE exp6  = numRolls * 5 / 36
+           COMPUTE exp7  = numRolls * 6 / 36
+           COMPUTE exp8  = numRolls * 5 / 36
+           COMPUTE exp9  = numRolls * 4 / 36
+           COMPUTE exp10 = numRolls * 3 / 36
+           COMPUTE exp11 = numRolls * 2 / 36
+           COMPUTE exp12 = numRolls * 1 / 36.
+
+       ROLL-ALL.
+           MOVE 1 TO rollCounter
+           PERFORM UNTIL rollCounter > numRolls
+               CALL "ROLL" USING BY REFERENCE DIE1 DIE2
+               COMPUTE diceTotal = DIE1 + DIE2
+               PERFORM TALLY-ROLL
+               ADD 1 TO rollCounter
+           END-PERFORM.
+
+       TALLY-ROLL.
+           EVALUATE diceTotal
+               WHEN 2
+                   ADD 1 TO freq2
+               WHEN 3
+                   ADD 1 TO freq3
+               WHEN 4
+                   ADD 1 TO freq4
+               WHEN 5
+                   ADD 1 TO freq5
+               WHEN 6
+                   ADD 1 TO freq6
+               WHEN 7
+                   ADD 1 TO freq7
+               WHEN 8
+                   ADD 1 TO freq8
+               WHEN 9
+                   ADD 1 TO freq9
+               WHEN 10
+                   ADD 1 TO freq10
+               WHEN 11
+                   ADD 1 TO freq11
+               WHEN 12
+                   ADD 1 TO freq12
+           END-EVALUATE.
+
+       COMPUTE-CHI-SQUARE.
+           MOVE 0 TO chiSquare
+           COMPUTE diffVal = freq2 - exp2
+           COMPUTE term = (diffVal * diffVal) / exp2
+           ADD term TO chiSquare
+           COMPUTE diffVal = freq3 - exp3
+           COMPUTE term = (diffVal * diffVal) / exp3
+           ADD term TO chiSquare
+           COMPUTE diffVal = freq4 - exp4
+           COMPUTE term = (diffVal * diffVal) / exp4
+           ADD term TO chiSquare
+           COMPUTE diffVal = freq5 - exp5
+           COMPUTE term = (diffVal * diffVal) / exp5
+           ADD term TO chiSquare
+           COMPUTE diffVal = freq6 - exp6
+           COMPUTE term = (diffVal * diffVal) / exp6
+           ADD term TO chiSquare
+           COMPUTE diffVal = freq7 - exp7
+           COMPUTE term = (diffVal * diffVal) / exp7
+           ADD term TO chiSquare
+           COMPUTE diffVal = freq8 - exp8
+           COMPUTE term = (diffVal * diffVal) / exp8
+           ADD term TO chiSquare
+           COMPUTE diffVal = freq9 - exp9
+           COMPUTE term = (diffVal * diffVal) / exp9
+           ADD term TO chiSquare
+           COMPUTE diffVal = freq10 - exp10
+           COMPUTE term = (diffVal * diffVal) / exp10
+           ADD term TO chiSquare
+           COMPUTE diffVal = freq11 - exp11
+           COMPUTE term = (diffVal * diffVal) / exp11
+           ADD term TO chiSquare
+           COMPUTE diffVal = freq12 - exp12
+           COMPUTE term = (diffVal * diffVal) / exp12
+           ADD term TO chiSquare.
+
+       DISPLAY-REPORT.
+           DISPLAY "===== DICE FAIRNESS AUDIT REPORT =====".
+           DISPLAY "Rolls sampled: " numRolls.
+           DISPLAY "Total  Observed   Expected".
+           MOVE exp2 TO expDisp
+           DISPLAY "  2    " freq2  "    " expDisp.
+           MOVE exp3 TO expDisp
+           DISPLAY "  3    " freq3  "    " expDisp.
+           MOVE exp4 TO expDisp
+           DISPLAY "  4    " freq4  "    " expDisp.
+           MOVE exp5 TO expDisp
+           DISPLAY "  5    " freq5  "    " expDisp.
+           MOVE exp6 TO expDisp
+           DISPLAY "  6    " freq6  "    " expDisp.
+           MOVE exp7 TO expDisp
+           DISPLAY "  7    " freq7  "    " expDisp.
+           MOVE exp8 TO expDisp
+           DISPLAY "  8    " freq8  "    " expDisp.
+           MOVE exp9 TO expDisp
+           DISPLAY "  9    " freq9  "    " expDisp.
+           MOVE exp10 TO expDisp
+           DISPLAY " 10    " freq10 "    " expDisp.
+           MOVE exp11 TO expDisp
+           DISPLAY " 11    " freq11 "    " expDisp.
+           MOVE exp12 TO expDisp
+           DISPLAY " 12    " freq12 "    " expDisp.
+           MOVE chiSquare TO chiSqDisp
+           DISPLAY "Chi-square statistic: " chiSqDisp.
+           DISPLAY "Critical value (10 df, p=0.05): 18.3070".
+           IF chiSquare > 18.3070
+               DISPLAY "Result: dice distribution looks SUSPECT."
+           ELSE
+               DISPLAY "Result: dice distribution looks fair."
+           END-IF.
