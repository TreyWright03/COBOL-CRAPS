@@ -1,9 +1,25 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BOARD.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT game-num-file ASSIGN TO "gamenum.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS gamenum-status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD game-num-file.
+       01 game-num-record.
+           02 game-num-next PIC 9(6).
+
        WORKING-STORAGE SECTION.
 
+       01 gamenum-status   PIC 99.
+       01 gameNumber       PIC 9(6) VALUE 0.
+
 
        SCREEN SECTION.
        01 GUESSING-BOARD.
@@ -97,7 +113,26 @@
            05 LINE 31 COLUMN 12 VALUE "           \_________________".
            05 LINE 31 COLUMN 41 VALUE "________________________".
            05 LINE 31 COLUMN 65 VALUE "__________________|".
-           
+
+       01 GAME-NUMBER-FIELD.
+           05 LINE 5 COLUMN 26 PIC ZZZZZ9 USING gameNumber.
+
        PROCEDURE DIVISION.
+           PERFORM NEXT-GAME-NUMBER.
            DISPLAY GUESSING-BOARD.
-               
\ No newline at end of file
+           DISPLAY GAME-NUMBER-FIELD.
+
+       NEXT-GAME-NUMBER.
+           MOVE 1 TO gameNumber
+           OPEN INPUT game-num-file
+           IF gamenum-status = "00"
+               READ game-num-file
+                   NOT AT END
+                       MOVE game-num-next TO gameNumber
+               END-READ
+               CLOSE game-num-file
+           END-IF
+           COMPUTE game-num-next = gameNumber + 1
+           OPEN OUTPUT game-num-file
+           WRITE game-num-record
+           CLOSE game-num-file.
